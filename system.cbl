@@ -1,47 +1,1901 @@
-IDENTIFICATION DIVISION.
-PROGRAM-ID. SISTEMA-BIBLIOTECA.
-
-ENVIRONMENT DIVISION.
-... (Definiciones de archivos para usuarios, libros, préstamos, penalizaciones)
-
-DATA DIVISION.
-... (Registros para usuarios, libros, préstamos, penalizaciones, informes)
-... (Variables para control de menú, opciones, fechas, etc.)
-
-PROCEDURE DIVISION.
-    MAIN-MENU.
-        DISPLAY "MENÚ PRINCIPAL".
-        DISPLAY "1. Usuarios".
-        DISPLAY "2. Libros".
-        DISPLAY "3. Préstamos".
-        DISPLAY "4. Penalizaciones".
-        DISPLAY "5. Informes".
-        DISPLAY "6. Salir".
-        ACCEPT OPCION-MENU.
-
-        EVALUATE OPCION-MENU
-            WHEN 1 PERFORM USUARIOS
-            WHEN 2 PERFORM LIBROS
-            WHEN 3 PERFORM PRESTAMOS
-            WHEN 4 PERFORM PENALIZACIONES
-            WHEN 5 PERFORM INFORMES
-            WHEN 6 STOP RUN
-            WHEN OTHER DISPLAY "Opción inválida"
-        END-EVALUATE.
-
-        GO TO MAIN-MENU. 
-
-    USUARIOS.
-        ... (Lógica para registrar, autenticar, modificar, eliminar usuarios)
-
-    LIBROS.
-        ... (Lógica para registrar, consultar, editar, eliminar libros)
-
-    PRESTAMOS.
-        ... (Lógica para registrar préstamos, consultar historial)
-
-    PENALIZACIONES.
-        ... (Lógica para registrar penalizaciones, consultar por usuario)
-
-    INFORMES.
-        ... (Lógica para generar los informes mensuales)
+000100* IDENTIFICATION DIVISION.
+000200 IDENTIFICATION DIVISION.
+000300 PROGRAM-ID. SISTEMA-BIBLIOTECA.
+000400 AUTHOR. DEPARTAMENTO DE SISTEMAS - RED DE BIBLIOTECAS
+000500     MUNICIPALES.
+000600 INSTALLATION. BIBLIOTECA CENTRAL.
+000700 DATE-WRITTEN. 2019-03-11.
+000800 DATE-COMPILED.
+000900*
+001000* -----------------------------------------------------------------
+001100*  HISTORIAL DE MODIFICACIONES
+001200*  FECHA       INIC.  DESCRIPCION
+001300*  ----------  -----  -----------------------------------------------
+001400*  2019-03-11  RMV    Version original: alta, consulta, prestamo y
+001500*                     penalizacion manual de usuarios y libros.
+001600*  2021-07-02  RMV    Se agrega cola de reservas (RESERVAS) con aviso
+001700*                     automatico al devolver un ejemplar.
+001800*  2021-07-02  RMV    Calculo automatico de multas en PENALIZACIONES
+001900*                     a partir de la fecha de vencimiento y devolucion.
+002000*  2021-08-15  RMV    Nuevo informe de circulacion (mas prestados) en
+002100*                     INFORMES, con rango de fechas y sucursal.
+002200*  2021-08-15  RMV    Control de acceso de personal para USUARIOS
+002300*                     (mantenimiento), PENALIZACIONES e INFORMES.
+002400*  2021-09-30  RMV    Renovacion de prestamos en PRESTAMOS (maximo 2,
+002500*                     bloqueada si el titulo tiene reserva pendiente).
+002600*  2022-01-10  RMV    USUARIOS y LIBROS pasan a organizacion indexada
+002700*                     por cedula de usuario e ISBN respectivamente.
+002800*                     PRESTAMOS pasa a indexado por numero de prestamo
+002900*                     (requerido por la renovacion y el calculo de
+003000*                     multas sobre el mismo registro).
+003100*  2022-01-24  RMV    Conciliacion nocturna de ejemplares disponibles
+003200*                     (LIBROS) contra prestamos abiertos (PRESTAMOS),
+003300*                     ejecutada al final del proceso mensual.
+003400*  2022-01-24  RMV    Punto de control/reinicio para el proceso
+003500*                     mensual de INFORMES (archivo de control).
+003600*  2022-02-08  RMV    Exportacion en CSV de multas por usuario para
+003700*                     el area de contabilidad.
+003800*  2022-03-15  RMV    Soporte multi-sucursal: codigo de sucursal en
+003900*                     USUARIOS, LIBROS y PRESTAMOS; filtro por
+004000*                     sucursal en consulta de libros e informes.
+004100* -----------------------------------------------------------------
+004200
+004300 ENVIRONMENT DIVISION.
+004400 CONFIGURATION SECTION.
+004500 SOURCE-COMPUTER. GENERICO.
+004600 OBJECT-COMPUTER. GENERICO.
+004700
+004800 INPUT-OUTPUT SECTION.
+004900 FILE-CONTROL.
+005000*  Maestro de usuarios (patrones) de la biblioteca, indexado por
+005100*  cedula para soportar busqueda directa durante el prestamo.
+005200     SELECT ARCH-USUARIOS ASSIGN TO "USUARIOS.DAT"
+005300         ORGANIZATION IS INDEXED
+005400         ACCESS MODE IS DYNAMIC
+005500         RECORD KEY IS USR-ID
+005600         FILE STATUS IS WS-FS-USUARIOS.
+005700*  Maestro de titulos, indexado por ISBN por la misma razon.
+005800     SELECT ARCH-LIBROS ASSIGN TO "LIBROS.DAT"
+005900         ORGANIZATION IS INDEXED
+006000         ACCESS MODE IS DYNAMIC
+006100         RECORD KEY IS LIB-ISBN
+006200         FILE STATUS IS WS-FS-LIBROS.
+006300*  Prestamos: indexado por numero de prestamo para permitir la
+006400*  renovacion y la devolucion sobre el mismo registro; se agregan
+006500*  llaves alternas por ISBN y por cedula para las consultas.
+006600     SELECT ARCH-PRESTAMOS ASSIGN TO "PRESTAMOS.DAT"
+006700         ORGANIZATION IS INDEXED
+006800         ACCESS MODE IS DYNAMIC
+006900         RECORD KEY IS PRE-ID
+007000         ALTERNATE RECORD KEY IS PRE-ISBN WITH DUPLICATES
+007100         ALTERNATE RECORD KEY IS PRE-USR-ID WITH DUPLICATES
+007200         FILE STATUS IS WS-FS-PRESTAMOS.
+007300*  Bitacora de penalizaciones; se recorre completa para consultar
+007400*  por usuario y para totalizar en la exportacion a contabilidad,
+007500*  por lo que se deja secuencial.
+007600     SELECT ARCH-PENALIZACIONES ASSIGN TO "PENALIZACIONES.DAT"
+007700         ORGANIZATION IS LINE SEQUENTIAL
+007800         FILE STATUS IS WS-FS-PENALIZACIONES.
+007900*  Cola de reservas. Llave alterna por ISBN para ubicar la cola de
+008000*  un titulo al devolverse un ejemplar; llave alterna por cedula
+008100*  para que un usuario consulte sus propias reservas.
+008200     SELECT ARCH-RESERVAS ASSIGN TO "RESERVAS.DAT"
+008300         ORGANIZATION IS INDEXED
+008400         ACCESS MODE IS DYNAMIC
+008500         RECORD KEY IS RES-ID
+008600         ALTERNATE RECORD KEY IS RES-ISBN WITH DUPLICATES
+008700         ALTERNATE RECORD KEY IS RES-USR-ID WITH DUPLICATES
+008800         FILE STATUS IS WS-FS-RESERVAS.
+008900*  Personal autorizado para consultar penalizaciones, informes y
+009000*  mantenimiento de usuarios.
+009100     SELECT ARCH-PERSONAL ASSIGN TO "PERSONAL.DAT"
+009200         ORGANIZATION IS INDEXED
+009300         ACCESS MODE IS DYNAMIC
+009400         RECORD KEY IS PER-ID
+009500         FILE STATUS IS WS-FS-PERSONAL.
+009600*  Unico registro de control: siguientes numeros de prestamo,
+009700*  reserva y penalizacion, y punto de control del corte mensual
+009800*  de INFORMES para poder reanudarlo tras una caida.
+009900     SELECT ARCH-CONTROL ASSIGN TO "CONTROL.DAT"
+010000         ORGANIZATION IS INDEXED
+010100         ACCESS MODE IS DYNAMIC
+010200         RECORD KEY IS CTL-CLAVE
+010300         FILE STATUS IS WS-FS-CONTROL.
+010400*  Extracto de multas por usuario para el sistema de contabilidad.
+010500     SELECT ARCH-MULTAS-CSV ASSIGN TO "MULTAS.CSV"
+010600         ORGANIZATION IS LINE SEQUENTIAL
+010700         FILE STATUS IS WS-FS-MULTAS-CSV.
+010800*  Listado de diferencias detectadas por la conciliacion nocturna
+010900*  entre ejemplares disponibles (LIBROS) y prestamos abiertos.
+011000     SELECT ARCH-CONCILIACION ASSIGN TO "CONCILIACION.TXT"
+011100         ORGANIZATION IS LINE SEQUENTIAL
+011200         FILE STATUS IS WS-FS-CONCILIACION.
+011210*  Bitacora de auditoria: quien cambio que en USUARIOS y LIBROS,
+011220*  y cuando, con los valores antes/despues.
+011230     SELECT ARCH-AUDITORIA ASSIGN TO "AUDITORIA.TXT"
+011240         ORGANIZATION IS LINE SEQUENTIAL
+011250         FILE STATUS IS WS-FS-AUDITORIA.
+011300
+011400 DATA DIVISION.
+011500 FILE SECTION.
+011600*
+011700* -----------------------------------------------------------------
+011800*  FD  ARCH-USUARIOS
+011900* -----------------------------------------------------------------
+012000 FD  ARCH-USUARIOS
+012100     LABEL RECORD IS STANDARD.
+012200 01  REG-USUARIO.
+012300     05  USR-ID                  PIC X(10).
+012400     05  USR-NOMBRE               PIC X(30).
+012500     05  USR-DIRECCION            PIC X(30).
+012600     05  USR-TELEFONO             PIC X(15).
+012700     05  USR-SUCURSAL             PIC X(05).
+012800     05  USR-FECHA-REGISTRO       PIC 9(08).
+012900     05  USR-ESTADO               PIC X(01).
+013000         88  USR-ACTIVO               VALUE "A".
+013100         88  USR-INACTIVO             VALUE "I".
+013200     05  FILLER                   PIC X(10).
+013300*
+013400* -----------------------------------------------------------------
+013500*  FD  ARCH-LIBROS
+013600* -----------------------------------------------------------------
+013700 FD  ARCH-LIBROS
+013800     LABEL RECORD IS STANDARD.
+013900 01  REG-LIBRO.
+014000     05  LIB-ISBN                 PIC X(13).
+014100     05  LIB-TITULO               PIC X(40).
+014200     05  LIB-AUTOR                PIC X(30).
+014300     05  LIB-SUCURSAL             PIC X(05).
+014400     05  LIB-EJEMPLARES-TOTAL     PIC 9(05).
+014500     05  LIB-EJEMPLARES-DISPON    PIC 9(05).
+014600     05  LIB-ESTADO               PIC X(01).
+014700         88  LIB-ACTIVO               VALUE "A".
+014800         88  LIB-RETIRADO             VALUE "R".
+014900     05  FILLER                   PIC X(10).
+015000*
+015100* -----------------------------------------------------------------
+015200*  FD  ARCH-PRESTAMOS
+015300* -----------------------------------------------------------------
+015400 FD  ARCH-PRESTAMOS
+015500     LABEL RECORD IS STANDARD.
+015600 01  REG-PRESTAMO.
+015700     05  PRE-ID                   PIC 9(08).
+015800     05  PRE-ISBN                 PIC X(13).
+015900     05  PRE-USR-ID                PIC X(10).
+016000     05  PRE-SUCURSAL             PIC X(05).
+016100     05  PRE-FECHA-PRESTAMO       PIC 9(08).
+016200     05  PRE-FECHA-VENCIMIENTO    PIC 9(08).
+016300     05  PRE-FECHA-DEVOLUCION     PIC 9(08).
+016400     05  PRE-RENOVACIONES         PIC 9(01).
+016500     05  PRE-ESTADO               PIC X(01).
+016600         88  PRE-ABIERTO              VALUE "A".
+016700         88  PRE-DEVUELTO             VALUE "D".
+016800     05  FILLER                   PIC X(10).
+016900*
+017000* -----------------------------------------------------------------
+017100*  FD  ARCH-PENALIZACIONES
+017200* -----------------------------------------------------------------
+017300 FD  ARCH-PENALIZACIONES
+017400     LABEL RECORD IS STANDARD.
+017500 01  REG-PENALIZACION.
+017600     05  PEN-ID                   PIC 9(08).
+017700     05  PEN-PRE-ID                PIC 9(08).
+017800     05  PEN-USR-ID                PIC X(10).
+017900     05  PEN-FECHA-GENERACION     PIC 9(08).
+018000     05  PEN-DIAS-RETRASO         PIC 9(05).
+018100     05  PEN-MONTO                PIC 9(05)V99.
+018200     05  PEN-ESTADO               PIC X(01).
+018300         88  PEN-PENDIENTE            VALUE "P".
+018400         88  PEN-PAGADA               VALUE "G".
+018450     05  FILLER                   PIC X(10).
+018500*
+018600* -----------------------------------------------------------------
+018700*  FD  ARCH-RESERVAS
+018800* -----------------------------------------------------------------
+018900 FD  ARCH-RESERVAS
+019000     LABEL RECORD IS STANDARD.
+019100 01  REG-RESERVA.
+019200     05  RES-ID                   PIC 9(08).
+019300     05  RES-ISBN                 PIC X(13).
+019400     05  RES-USR-ID                PIC X(10).
+019500     05  RES-FECHA-SOLICITUD      PIC 9(08).
+019600     05  RES-FECHA-NOTIFICACION   PIC 9(08).
+019700     05  RES-ESTADO               PIC X(01).
+019800         88  RES-PENDIENTE            VALUE "P".
+019900         88  RES-NOTIFICADA           VALUE "N".
+020000         88  RES-CUMPLIDA             VALUE "C".
+020100         88  RES-CANCELADA            VALUE "X".
+020200     05  FILLER                   PIC X(10).
+020300*
+020400* -----------------------------------------------------------------
+020500*  FD  ARCH-PERSONAL
+020600* -----------------------------------------------------------------
+020700 FD  ARCH-PERSONAL
+020800     LABEL RECORD IS STANDARD.
+020900 01  REG-PERSONAL.
+021000     05  PER-ID                   PIC X(10).
+021100     05  PER-CLAVE                PIC X(10).
+021200     05  PER-NOMBRE               PIC X(30).
+021300     05  PER-ROL                  PIC X(01).
+021400         88  PER-ROL-ADMIN            VALUE "A".
+021500         88  PER-ROL-AUXILIAR         VALUE "X".
+021600     05  FILLER                   PIC X(10).
+021700*
+021800* -----------------------------------------------------------------
+021900*  FD  ARCH-CONTROL  (contadores y punto de control del mensual)
+022000* -----------------------------------------------------------------
+022100 FD  ARCH-CONTROL
+022200     LABEL RECORD IS STANDARD.
+022300 01  REG-CONTROL.
+022400     05  CTL-CLAVE                PIC X(10).
+022500     05  CTL-ULT-PRE-ID            PIC 9(08).
+022600     05  CTL-ULT-RES-ID            PIC 9(08).
+022700     05  CTL-ULT-PEN-ID            PIC 9(08).
+022800     05  CTL-INF-TIPO             PIC X(20).
+022900     05  CTL-INF-FECHA-CORTE      PIC 9(08).
+023000     05  CTL-INF-ESTADO           PIC X(01).
+023100         88  CTL-INF-COMPLETO         VALUE "C".
+023200         88  CTL-INF-EN-PROCESO       VALUE "P".
+023300     05  FILLER                   PIC X(20).
+023400*
+023500* -----------------------------------------------------------------
+023600*  FD  ARCH-MULTAS-CSV  (extracto para contabilidad, req. externo)
+023700* -----------------------------------------------------------------
+023800 FD  ARCH-MULTAS-CSV
+023900     LABEL RECORD IS STANDARD.
+024000 01  REG-MULTA-CSV            PIC X(80).
+024100*
+024200* -----------------------------------------------------------------
+024300*  FD  ARCH-CONCILIACION  (diferencias LIBROS / PRESTAMOS)
+024400* -----------------------------------------------------------------
+024500 FD  ARCH-CONCILIACION
+024600     LABEL RECORD IS STANDARD.
+024700 01  REG-CONCILIACION         PIC X(80).
+024750*
+024760* -----------------------------------------------------------------
+024770*  FD  ARCH-AUDITORIA  (quien cambio que en USUARIOS/LIBROS)
+024780* -----------------------------------------------------------------
+024790 FD  ARCH-AUDITORIA
+024800     LABEL RECORD IS STANDARD.
+024810 01  REG-AUDITORIA            PIC X(250).
+024820
+024900 WORKING-STORAGE SECTION.
+025000*
+025100* -----------------------------------------------------------------
+025200*  ESTADOS DE ARCHIVO
+025300* -----------------------------------------------------------------
+025400 77  WS-FS-USUARIOS           PIC X(02).
+025500 77  WS-FS-LIBROS             PIC X(02).
+025600 77  WS-FS-PRESTAMOS          PIC X(02).
+025700 77  WS-FS-PENALIZACIONES     PIC X(02).
+025800 77  WS-FS-RESERVAS           PIC X(02).
+025900 77  WS-FS-PERSONAL           PIC X(02).
+026000 77  WS-FS-CONTROL            PIC X(02).
+026100 77  WS-FS-MULTAS-CSV         PIC X(02).
+026200 77  WS-FS-CONCILIACION       PIC X(02).
+026250 77  WS-FS-AUDITORIA          PIC X(02).
+026300*
+026400* -----------------------------------------------------------------
+026500*  INTERRUPTORES DE CONTROL DE PROGRAMA
+026600* -----------------------------------------------------------------
+026900 77  WS-SW-SALIR-SUBMENU      PIC X(01) VALUE "N".
+027000     88  SALIR-SUBMENU            VALUE "S".
+027100 77  WS-SW-AUTENTICADO        PIC X(01) VALUE "N".
+027200     88  PERSONAL-AUTENTICADO     VALUE "S".
+027300     88  PERSONAL-NO-AUTENTICADO  VALUE "N".
+027400 77  WS-SW-ENCONTRADO         PIC X(01) VALUE "N".
+027500     88  REGISTRO-ENCONTRADO      VALUE "S".
+027600     88  REGISTRO-NO-ENCONTRADO   VALUE "N".
+027700 77  WS-SW-FIN-LECTURA        PIC X(01) VALUE "N".
+027800     88  FIN-LECTURA              VALUE "S".
+027900*
+028000* -----------------------------------------------------------------
+028100*  OPCIONES DE MENU
+028200* -----------------------------------------------------------------
+028300 77  WS-OPCION-MENU           PIC 9(01).
+028400 77  WS-SUB-OPCION            PIC 9(01).
+028500*
+028600* -----------------------------------------------------------------
+028700*  FECHAS Y CALCULOS DE TIEMPO
+028800* -----------------------------------------------------------------
+028900 77  WS-FECHA-HOY             PIC 9(08).
+029000 77  WS-FECHA-DESDE           PIC 9(08).
+029100 77  WS-FECHA-HASTA           PIC 9(08).
+029200 77  WS-FECHA-CORTE           PIC 9(08).
+029300 77  WS-ENTERO-FECHA-1        PIC 9(08) COMP.
+029400 77  WS-ENTERO-FECHA-2        PIC 9(08) COMP.
+029500 77  WS-DIAS-PLAZO            PIC 9(03) VALUE 14.
+029600 77  WS-DIAS-RETRASO          PIC S9(05) COMP.
+029700 77  WS-TARIFA-DIARIA         PIC 9(03)V99 VALUE 0.50.
+029800 77  WS-MONTO-MULTA           PIC 9(07)V99.
+029900*
+030000* -----------------------------------------------------------------
+030100*  CAMPOS DE TRABAJO DE USUARIOS / LIBROS / PRESTAMOS / RESERVAS
+030200* -----------------------------------------------------------------
+030300 77  WS-USR-ID-BUSQUEDA       PIC X(10).
+030400 77  WS-ISBN-BUSQUEDA         PIC X(13).
+030500 77  WS-PRE-ID-BUSQUEDA       PIC 9(08).
+030600 77  WS-RES-ID-CANDIDATO      PIC 9(08).
+030650 77  WS-RES-ID-PROPIA         PIC 9(08).
+030700 77  WS-SUCURSAL-FILTRO       PIC X(05).
+030800 77  WS-CONTADOR-N            PIC 9(05) COMP.
+030900 77  WS-CONTADOR-N-EDIT       PIC 9(05).
+031000 77  WS-TOP-N                 PIC 9(03).
+031100*
+031200* -----------------------------------------------------------------
+031300*  AUTENTICACION DE PERSONAL
+031400* -----------------------------------------------------------------
+031500 77  WS-PER-ID-DIGITADO       PIC X(10).
+031600 77  WS-PER-CLAVE-DIGITADA    PIC X(10).
+031700*
+031800* -----------------------------------------------------------------
+031900*  TABLA DE CONTEO DE PRESTAMOS POR TITULO (informe de circulacion y
+031950*  conciliacion). El catalogo puede superar las 40,000 referencias,
+031960*  por lo que la tabla se dimensiona para esa escala y se protege con
+031970*  un aviso de "tabla llena" en vez de desbordar el subindice.
+032000* -----------------------------------------------------------------
+032100 01  TABLA-CONTEO-LIBROS.
+032200     05  TC-ENTRADA OCCURS 45000 TIMES
+032300                 INDEXED BY TC-IDX.
+032400         10  TC-ISBN                 PIC X(13).
+032500         10  TC-VECES                 PIC 9(05) COMP.
+032600 77  WS-TC-TOTAL               PIC 9(05) COMP VALUE 0.
+032610 77  WS-TC-MAX-ENTRADAS        PIC 9(05) COMP VALUE 45000.
+032620 77  WS-SW-TC-LLENA            PIC X(01) VALUE "N".
+032630     88  TC-TABLA-LLENA-AVISADA   VALUE "S".
+032700 77  WS-TC-AUX-ISBN            PIC X(13).
+032800 77  WS-TC-AUX-VECES           PIC 9(05) COMP.
+032900*
+033000* -----------------------------------------------------------------
+033100*  TABLA DE TOTAL DE MULTAS POR USUARIO (exportacion a contabilidad).
+033150*  Se dimensiona para varios miles de usuarios activos, con el mismo
+033160*  aviso de "tabla llena" que la tabla de conteo de libros.
+033200* -----------------------------------------------------------------
+033300 01  TABLA-TOTAL-MULTAS.
+033400     05  TM-ENTRADA OCCURS 5000 TIMES
+033500                 INDEXED BY TM-IDX.
+033600         10  TM-USR-ID                PIC X(10).
+033700         10  TM-TOTAL                 PIC 9(07)V99.
+033800 77  WS-TM-TOTAL               PIC 9(05) COMP VALUE 0.
+033810 77  WS-TM-MAX-ENTRADAS        PIC 9(05) COMP VALUE 5000.
+033820 77  WS-SW-TM-LLENA            PIC X(01) VALUE "N".
+033830     88  TM-TABLA-LLENA-AVISADA   VALUE "S".
+033900*
+034000* -----------------------------------------------------------------
+034100*  PASO ACTUAL DEL PROCESO MENSUAL DE INFORMES (reinicio/checkpoint)
+034200* -----------------------------------------------------------------
+034300 77  WS-PASO-NUM               PIC 9(01) VALUE 0.
+034400*
+034500* -----------------------------------------------------------------
+034600*  LINEAS DE SALIDA PARA LOS ARCHIVOS PLANOS
+034700* -----------------------------------------------------------------
+034800 77  WS-LINEA-SALIDA           PIC X(80).
+034900 77  WS-MONTO-EDITADO           PIC ZZZZZZ9.99.
+034950*
+034960* -----------------------------------------------------------------
+034970*  CAMPOS DE TRABAJO DE AUDITORIA (USUARIOS / LIBROS)
+034980* -----------------------------------------------------------------
+034990 77  WS-HORA-HOY               PIC 9(08).
+035000 77  WS-AUD-ARCHIVO            PIC X(10).
+035010 77  WS-AUD-ACCION             PIC X(14).
+035020 77  WS-AUD-LLAVE              PIC X(13).
+035030 77  WS-AUD-ANTES              PIC X(60).
+035040 77  WS-AUD-DESPUES            PIC X(60).
+035050
+035100 PROCEDURE DIVISION.
+035200*
+035300* -----------------------------------------------------------------
+035400*  0000-MAINLINE
+035500* -----------------------------------------------------------------
+035600 0000-MAINLINE.
+035700     PERFORM 1000-INICIALIZAR THRU 1000-INICIALIZAR-EXIT.
+035800     GO TO MAIN-MENU.
+035900*
+036000* -----------------------------------------------------------------
+036100*  1000-INICIALIZAR -- crea/abre todos los archivos, incluyendo
+036150*  ARCH-PENALIZACIONES (la bitacora de multas) y ARCH-AUDITORIA
+036160*  (bitacora de cambios en USUARIOS/LIBROS), y si es la primera
+036200*  vez que corre el sistema, crea el registro de control y un
+036250*  usuario administrador por defecto en ARCH-PERSONAL.
+036400* -----------------------------------------------------------------
+036500 1000-INICIALIZAR.
+036550     OPEN EXTEND ARCH-PENALIZACIONES.
+036560     IF WS-FS-PENALIZACIONES = "35"
+036570         OPEN OUTPUT ARCH-PENALIZACIONES
+036580     END-IF.
+036590     CLOSE ARCH-PENALIZACIONES.
+036592     OPEN EXTEND ARCH-AUDITORIA.
+036594     IF WS-FS-AUDITORIA = "35"
+036596         OPEN OUTPUT ARCH-AUDITORIA
+036598     END-IF.
+036599     CLOSE ARCH-AUDITORIA.
+036600     OPEN I-O ARCH-USUARIOS.
+036700     IF WS-FS-USUARIOS = "35"
+036800         OPEN OUTPUT ARCH-USUARIOS
+036900         CLOSE ARCH-USUARIOS
+037000         OPEN I-O ARCH-USUARIOS
+037100     END-IF.
+037200     OPEN I-O ARCH-LIBROS.
+037300     IF WS-FS-LIBROS = "35"
+037400         OPEN OUTPUT ARCH-LIBROS
+037500         CLOSE ARCH-LIBROS
+037600         OPEN I-O ARCH-LIBROS
+037700     END-IF.
+037800     OPEN I-O ARCH-PRESTAMOS.
+037900     IF WS-FS-PRESTAMOS = "35"
+038000         OPEN OUTPUT ARCH-PRESTAMOS
+038100         CLOSE ARCH-PRESTAMOS
+038200         OPEN I-O ARCH-PRESTAMOS
+038300     END-IF.
+038400     OPEN I-O ARCH-RESERVAS.
+038500     IF WS-FS-RESERVAS = "35"
+038600         OPEN OUTPUT ARCH-RESERVAS
+038700         CLOSE ARCH-RESERVAS
+038800         OPEN I-O ARCH-RESERVAS
+038900     END-IF.
+039000     OPEN I-O ARCH-PERSONAL.
+039100     IF WS-FS-PERSONAL = "35"
+039200         OPEN OUTPUT ARCH-PERSONAL
+039300         CLOSE ARCH-PERSONAL
+039400         OPEN I-O ARCH-PERSONAL
+039500     END-IF.
+039600     OPEN I-O ARCH-CONTROL.
+039700     IF WS-FS-CONTROL = "35"
+039800         OPEN OUTPUT ARCH-CONTROL
+039900         CLOSE ARCH-CONTROL
+040000         OPEN I-O ARCH-CONTROL
+040100     END-IF.
+040200     MOVE "BIBCTL"    TO CTL-CLAVE.
+040300     READ ARCH-CONTROL KEY IS CTL-CLAVE.
+040400     IF WS-FS-CONTROL = "23"
+040500         MOVE "BIBCTL"           TO CTL-CLAVE
+040600         MOVE 0                  TO CTL-ULT-PRE-ID
+040700         MOVE 0                  TO CTL-ULT-RES-ID
+040800         MOVE 0                  TO CTL-ULT-PEN-ID
+040900         MOVE SPACES             TO CTL-INF-TIPO
+041000         MOVE 0                  TO CTL-INF-FECHA-CORTE
+041100         MOVE "C"                TO CTL-INF-ESTADO
+041200         WRITE REG-CONTROL
+041300     END-IF.
+041400     MOVE "ADMIN"      TO PER-ID.
+041500     READ ARCH-PERSONAL KEY IS PER-ID.
+041600     IF WS-FS-PERSONAL = "23"
+041700         MOVE "ADMIN"            TO PER-ID
+041800         MOVE "ADMIN123"         TO PER-CLAVE
+041900         MOVE "ADMINISTRADOR DEL SISTEMA" TO PER-NOMBRE
+042000         MOVE "A"                TO PER-ROL
+042100         WRITE REG-PERSONAL
+042200     END-IF.
+042300     ACCEPT WS-FECHA-HOY FROM DATE YYYYMMDD.
+042400 1000-INICIALIZAR-EXIT.
+042500     EXIT.
+042600*
+042700* -----------------------------------------------------------------
+042800*  MAIN-MENU
+042900* -----------------------------------------------------------------
+043000 MAIN-MENU.
+043100     DISPLAY " ".
+043200     DISPLAY "MENU PRINCIPAL".
+043300     DISPLAY "1. Usuarios".
+043400     DISPLAY "2. Libros".
+043500     DISPLAY "3. Prestamos".
+043600     DISPLAY "4. Penalizaciones".
+043700     DISPLAY "5. Informes".
+043800     DISPLAY "6. Salir".
+043900     DISPLAY "7. Reservas".
+044000     ACCEPT WS-OPCION-MENU.
+044100*
+044200     EVALUATE WS-OPCION-MENU
+044300         WHEN 1 PERFORM USUARIOS
+044400         WHEN 2 PERFORM LIBROS
+044500         WHEN 3 PERFORM PRESTAMOS
+044600         WHEN 4 PERFORM PENALIZACIONES
+044700         WHEN 5 PERFORM INFORMES
+044800         WHEN 6 PERFORM 9999-FINALIZAR THRU 9999-FINALIZAR-EXIT
+044850         STOP RUN
+044900         WHEN 7 PERFORM RESERVAS
+045100         WHEN OTHER DISPLAY "Opcion invalida"
+045200     END-EVALUATE.
+045300*
+045400     GO TO MAIN-MENU.
+045500*
+045600* -----------------------------------------------------------------
+045700*  VERIFICAR-ACCESO-PERSONAL -- exige cedula y clave de personal
+045800*  autorizado. Protege USUARIOS (mantenimiento), PENALIZACIONES e
+045900*  INFORMES; la consulta simple de usuarios queda abierta.
+046000* -----------------------------------------------------------------
+046100 VERIFICAR-ACCESO-PERSONAL.
+046200     MOVE "N" TO WS-SW-AUTENTICADO.
+046300     DISPLAY "Identificacion de personal requerida.".
+046400     DISPLAY "Cedula de personal: ".
+046500     ACCEPT WS-PER-ID-DIGITADO.
+046600     DISPLAY "Clave: ".
+046700     ACCEPT WS-PER-CLAVE-DIGITADA.
+046800     MOVE WS-PER-ID-DIGITADO TO PER-ID.
+046900     READ ARCH-PERSONAL KEY IS PER-ID
+047000         INVALID KEY
+047100             DISPLAY "Personal no encontrado."
+047200             GO TO VERIFICAR-ACCESO-PERSONAL-EXIT
+047300     END-READ.
+047400     IF PER-CLAVE = WS-PER-CLAVE-DIGITADA
+047500         SET PERSONAL-AUTENTICADO TO TRUE
+047600         DISPLAY "Acceso concedido."
+047700     ELSE
+047800         SET PERSONAL-NO-AUTENTICADO TO TRUE
+047900         DISPLAY "Clave incorrecta."
+048000     END-IF.
+048100 VERIFICAR-ACCESO-PERSONAL-EXIT.
+048200     EXIT.
+048300*
+048310*  AUDITORIA-REGISTRAR -- invocado desde USUARIOS-REGISTRAR/
+048320*  MODIFICAR/ELIMINAR y LIBROS-REGISTRAR/EDITAR/ELIMINAR con
+048330*  WS-AUD-ARCHIVO/ACCION/LLAVE/ANTES/DESPUES ya cargados; agrega
+048340*  una linea a ARCH-AUDITORIA con la cedula del personal autenticado
+048350*  (WS-PER-ID-DIGITADO) y la fecha/hora del cambio.
+048360 AUDITORIA-REGISTRAR.
+048370     ACCEPT WS-HORA-HOY FROM TIME.
+048380     MOVE SPACES TO REG-AUDITORIA.
+048390     STRING WS-FECHA-HOY        DELIMITED BY SIZE
+048400         " "                    DELIMITED BY SIZE
+048410         WS-HORA-HOY            DELIMITED BY SIZE
+048420         " PERSONAL="           DELIMITED BY SIZE
+048430         WS-PER-ID-DIGITADO     DELIMITED BY SIZE
+048440         " ARCHIVO="            DELIMITED BY SIZE
+048450         WS-AUD-ARCHIVO         DELIMITED BY SIZE
+048460         " ACCION="             DELIMITED BY SIZE
+048470         WS-AUD-ACCION          DELIMITED BY SIZE
+048480         " LLAVE="              DELIMITED BY SIZE
+048490         WS-AUD-LLAVE           DELIMITED BY SIZE
+048500         " ANTES="              DELIMITED BY SIZE
+048510         WS-AUD-ANTES           DELIMITED BY SIZE
+048520         " DESPUES="            DELIMITED BY SIZE
+048530         WS-AUD-DESPUES         DELIMITED BY SIZE
+048540         INTO REG-AUDITORIA
+048550     END-STRING.
+048560     CLOSE ARCH-AUDITORIA.
+048570     OPEN EXTEND ARCH-AUDITORIA.
+048580     WRITE REG-AUDITORIA.
+048590     CLOSE ARCH-AUDITORIA.
+048600 AUDITORIA-REGISTRAR-EXIT.
+048610     EXIT.
+048620*
+048630* -----------------------------------------------------------------
+048640*  USUARIOS -- registrar, autenticar, modificar, eliminar usuarios.
+048650*  La consulta (opcion 1) queda abierta para cualquier persona en
+048700*  el mostrador; registrar, modificar y eliminar exigen que el
+048800*  personal se identifique primero (VERIFICAR-ACCESO-PERSONAL).
+048900* -----------------------------------------------------------------
+049000 USUARIOS.
+049100     MOVE "N" TO WS-SW-SALIR-SUBMENU.
+049200     PERFORM USUARIOS-SUBMENU UNTIL SALIR-SUBMENU.
+049300*
+049400 USUARIOS-SUBMENU.
+049500     DISPLAY " ".
+049600     DISPLAY "-- USUARIOS --".
+049700     DISPLAY "1. Consultar usuario".
+049800     DISPLAY "2. Registrar usuario".
+049900     DISPLAY "3. Modificar usuario".
+050000     DISPLAY "4. Eliminar usuario".
+050100     DISPLAY "9. Volver al menu principal".
+050200     ACCEPT WS-SUB-OPCION.
+050300     EVALUATE WS-SUB-OPCION
+050400         WHEN 1
+050500             PERFORM USUARIOS-CONSULTAR THRU
+050600               USUARIOS-CONSULTAR-EXIT
+050700         WHEN 2
+050800             PERFORM VERIFICAR-ACCESO-PERSONAL THRU
+050900                 VERIFICAR-ACCESO-PERSONAL-EXIT
+051000             IF PERSONAL-AUTENTICADO
+051100                 PERFORM USUARIOS-REGISTRAR THRU
+051200                   USUARIOS-REGISTRAR-EXIT
+051300             END-IF
+051400         WHEN 3
+051500             PERFORM VERIFICAR-ACCESO-PERSONAL THRU
+051600                 VERIFICAR-ACCESO-PERSONAL-EXIT
+051700             IF PERSONAL-AUTENTICADO
+051800                 PERFORM USUARIOS-MODIFICAR THRU
+051900                   USUARIOS-MODIFICAR-EXIT
+052000             END-IF
+052100         WHEN 4
+052200             PERFORM VERIFICAR-ACCESO-PERSONAL THRU
+052300                 VERIFICAR-ACCESO-PERSONAL-EXIT
+052400             IF PERSONAL-AUTENTICADO
+052500                 PERFORM USUARIOS-ELIMINAR THRU
+052600                   USUARIOS-ELIMINAR-EXIT
+052700             END-IF
+052800         WHEN 9 MOVE "S" TO WS-SW-SALIR-SUBMENU
+052900         WHEN OTHER DISPLAY "Opcion invalida"
+053000     END-EVALUATE.
+053100*
+053200 USUARIOS-CONSULTAR.
+053300     DISPLAY "Cedula a consultar: ".
+053400     ACCEPT WS-USR-ID-BUSQUEDA.
+053500     MOVE WS-USR-ID-BUSQUEDA TO USR-ID.
+053600     READ ARCH-USUARIOS KEY IS USR-ID
+053700         INVALID KEY
+053800             DISPLAY "Usuario no encontrado."
+053900             GO TO USUARIOS-CONSULTAR-EXIT
+054000     END-READ.
+054100     DISPLAY "Nombre......: " USR-NOMBRE.
+054200     DISPLAY "Direccion...: " USR-DIRECCION.
+054300     DISPLAY "Telefono....: " USR-TELEFONO.
+054400     DISPLAY "Sucursal....: " USR-SUCURSAL.
+054500     DISPLAY "Estado......: " USR-ESTADO.
+054600 USUARIOS-CONSULTAR-EXIT.
+054700     EXIT.
+054800*
+054900 USUARIOS-REGISTRAR.
+055000     DISPLAY "Cedula del nuevo usuario: ".
+055100     ACCEPT USR-ID.
+055200     READ ARCH-USUARIOS KEY IS USR-ID
+055300         NOT INVALID KEY
+055400             DISPLAY "Ya existe un usuario con esa cedula."
+055500             GO TO USUARIOS-REGISTRAR-EXIT
+055600     END-READ.
+055700     DISPLAY "Nombre completo: ".
+055800     ACCEPT USR-NOMBRE.
+055900     DISPLAY "Direccion: ".
+056000     ACCEPT USR-DIRECCION.
+056100     DISPLAY "Telefono: ".
+056200     ACCEPT USR-TELEFONO.
+056300     DISPLAY "Sucursal de inscripcion: ".
+056400     ACCEPT USR-SUCURSAL.
+056500     MOVE WS-FECHA-HOY TO USR-FECHA-REGISTRO.
+056600     SET USR-ACTIVO TO TRUE.
+056700     WRITE REG-USUARIO
+056800         INVALID KEY
+056900             DISPLAY "No se pudo registrar el usuario."
+057000     END-WRITE.
+057010     MOVE "ARCH-USUARIOS"  TO WS-AUD-ARCHIVO.
+057020     MOVE "ALTA"           TO WS-AUD-ACCION.
+057030     MOVE USR-ID           TO WS-AUD-LLAVE.
+057040     MOVE SPACES           TO WS-AUD-ANTES.
+057050     MOVE SPACES           TO WS-AUD-DESPUES.
+057060     STRING USR-NOMBRE     DELIMITED BY SIZE
+057070         "/"               DELIMITED BY SIZE
+057080         USR-SUCURSAL      DELIMITED BY SIZE
+057090         INTO WS-AUD-DESPUES
+057100     END-STRING.
+057110     PERFORM AUDITORIA-REGISTRAR THRU AUDITORIA-REGISTRAR-EXIT.
+057120     DISPLAY "Usuario registrado.".
+057200 USUARIOS-REGISTRAR-EXIT.
+057300     EXIT.
+057400*
+057500 USUARIOS-MODIFICAR.
+057600     DISPLAY "Cedula del usuario a modificar: ".
+057700     ACCEPT WS-USR-ID-BUSQUEDA.
+057800     MOVE WS-USR-ID-BUSQUEDA TO USR-ID.
+057900     READ ARCH-USUARIOS KEY IS USR-ID
+058000         INVALID KEY
+058100             DISPLAY "Usuario no encontrado."
+058200             GO TO USUARIOS-MODIFICAR-EXIT
+058300     END-READ.
+058310     MOVE SPACES           TO WS-AUD-ANTES.
+058320     STRING USR-TELEFONO   DELIMITED BY SIZE
+058330         "/"               DELIMITED BY SIZE
+058340         USR-DIRECCION     DELIMITED BY SIZE
+058350         "/"               DELIMITED BY SIZE
+058360         USR-SUCURSAL      DELIMITED BY SIZE
+058370         INTO WS-AUD-ANTES
+058380     END-STRING.
+058400     DISPLAY "Nuevo telefono (" USR-TELEFONO "): ".
+058500     ACCEPT USR-TELEFONO.
+058600     DISPLAY "Nueva direccion (" USR-DIRECCION "): ".
+058700     ACCEPT USR-DIRECCION.
+058800     DISPLAY "Nueva sucursal (" USR-SUCURSAL "): ".
+058900     ACCEPT USR-SUCURSAL.
+059000     REWRITE REG-USUARIO
+059100         INVALID KEY
+059200             DISPLAY "No se pudo actualizar el usuario."
+059300     END-REWRITE.
+059310     MOVE "ARCH-USUARIOS"  TO WS-AUD-ARCHIVO.
+059320     MOVE "MODIFICACION"   TO WS-AUD-ACCION.
+059330     MOVE USR-ID           TO WS-AUD-LLAVE.
+059340     MOVE SPACES           TO WS-AUD-DESPUES.
+059350     STRING USR-TELEFONO   DELIMITED BY SIZE
+059360         "/"               DELIMITED BY SIZE
+059370         USR-DIRECCION     DELIMITED BY SIZE
+059380         "/"               DELIMITED BY SIZE
+059390         USR-SUCURSAL      DELIMITED BY SIZE
+059400         INTO WS-AUD-DESPUES
+059410     END-STRING.
+059420     PERFORM AUDITORIA-REGISTRAR THRU AUDITORIA-REGISTRAR-EXIT.
+059430     DISPLAY "Usuario actualizado.".
+059500 USUARIOS-MODIFICAR-EXIT.
+059600     EXIT.
+059700*
+059800 USUARIOS-ELIMINAR.
+059900     DISPLAY "Cedula del usuario a eliminar: ".
+060000     ACCEPT WS-USR-ID-BUSQUEDA.
+060100     MOVE WS-USR-ID-BUSQUEDA TO USR-ID.
+060200     READ ARCH-USUARIOS KEY IS USR-ID
+060300         INVALID KEY
+060400             DISPLAY "Usuario no encontrado."
+060500             GO TO USUARIOS-ELIMINAR-EXIT
+060600     END-READ.
+060610     MOVE SPACES           TO WS-AUD-ANTES.
+060620     STRING "ESTADO="      DELIMITED BY SIZE
+060630         USR-ESTADO        DELIMITED BY SIZE
+060640         INTO WS-AUD-ANTES
+060650     END-STRING.
+060700     SET USR-INACTIVO TO TRUE.
+060800     REWRITE REG-USUARIO.
+060810     MOVE "ARCH-USUARIOS"  TO WS-AUD-ARCHIVO.
+060820     MOVE "BAJA"           TO WS-AUD-ACCION.
+060830     MOVE USR-ID           TO WS-AUD-LLAVE.
+060840     MOVE SPACES           TO WS-AUD-DESPUES.
+060850     STRING "ESTADO="      DELIMITED BY SIZE
+060860         USR-ESTADO        DELIMITED BY SIZE
+060870         INTO WS-AUD-DESPUES
+060880     END-STRING.
+060890     PERFORM AUDITORIA-REGISTRAR THRU AUDITORIA-REGISTRAR-EXIT.
+060900     DISPLAY "Usuario dado de baja (inactivo).".
+061000 USUARIOS-ELIMINAR-EXIT.
+061100     EXIT.
+061200*
+061300* -----------------------------------------------------------------
+061400*  LIBROS -- registrar, consultar, editar, eliminar libros.
+061500*  La consulta admite filtro opcional por sucursal.
+061600* -----------------------------------------------------------------
+061700 LIBROS.
+061800     MOVE "N" TO WS-SW-SALIR-SUBMENU.
+061900     PERFORM LIBROS-SUBMENU UNTIL SALIR-SUBMENU.
+062000*
+062100 LIBROS-SUBMENU.
+062200     DISPLAY " ".
+062300     DISPLAY "-- LIBROS --".
+062400     DISPLAY "1. Consultar libro".
+062500     DISPLAY "2. Registrar libro".
+062600     DISPLAY "3. Editar libro".
+062700     DISPLAY "4. Eliminar libro".
+062800     DISPLAY "9. Volver al menu principal".
+062900     ACCEPT WS-SUB-OPCION.
+063000     EVALUATE WS-SUB-OPCION
+063100         WHEN 1 PERFORM LIBROS-CONSULTAR THRU
+063200           LIBROS-CONSULTAR-EXIT
+063300         WHEN 2 PERFORM LIBROS-REGISTRAR THRU
+063400           LIBROS-REGISTRAR-EXIT
+063500         WHEN 3 PERFORM LIBROS-EDITAR THRU LIBROS-EDITAR-EXIT
+063600         WHEN 4 PERFORM LIBROS-ELIMINAR THRU LIBROS-ELIMINAR-EXIT
+063700         WHEN 9 MOVE "S" TO WS-SW-SALIR-SUBMENU
+063800         WHEN OTHER DISPLAY "Opcion invalida"
+063900     END-EVALUATE.
+064000*
+064100 LIBROS-CONSULTAR.
+064200     DISPLAY "ISBN a consultar: ".
+064300     ACCEPT WS-ISBN-BUSQUEDA.
+064400     MOVE WS-ISBN-BUSQUEDA TO LIB-ISBN.
+064500     READ ARCH-LIBROS KEY IS LIB-ISBN
+064600         INVALID KEY
+064700             DISPLAY "Libro no encontrado."
+064800             GO TO LIBROS-CONSULTAR-EXIT
+064900     END-READ.
+065000     DISPLAY "Filtrar por sucursal (en blanco = todas): ".
+065100     ACCEPT WS-SUCURSAL-FILTRO.
+065200     IF WS-SUCURSAL-FILTRO NOT = SPACES
+065300         AND WS-SUCURSAL-FILTRO NOT = LIB-SUCURSAL
+065400         DISPLAY "El libro no pertenece a esa sucursal."
+065500         GO TO LIBROS-CONSULTAR-EXIT
+065600     END-IF.
+065700     DISPLAY "Titulo......: " LIB-TITULO.
+065800     DISPLAY "Autor.......: " LIB-AUTOR.
+065900     DISPLAY "Sucursal....: " LIB-SUCURSAL.
+066000     DISPLAY "Ejemplares..: " LIB-EJEMPLARES-TOTAL.
+066100     DISPLAY "Disponibles.: " LIB-EJEMPLARES-DISPON.
+066200 LIBROS-CONSULTAR-EXIT.
+066300     EXIT.
+066400*
+066500 LIBROS-REGISTRAR.
+066600     DISPLAY "ISBN del nuevo libro: ".
+066700     ACCEPT LIB-ISBN.
+066800     READ ARCH-LIBROS KEY IS LIB-ISBN
+066900         NOT INVALID KEY
+067000             DISPLAY "Ya existe un libro con ese ISBN."
+067100             GO TO LIBROS-REGISTRAR-EXIT
+067200     END-READ.
+067300     DISPLAY "Titulo: ".
+067400     ACCEPT LIB-TITULO.
+067500     DISPLAY "Autor: ".
+067600     ACCEPT LIB-AUTOR.
+067700     DISPLAY "Sucursal: ".
+067800     ACCEPT LIB-SUCURSAL.
+067900     DISPLAY "Cantidad de ejemplares: ".
+068000     ACCEPT LIB-EJEMPLARES-TOTAL.
+068100     MOVE LIB-EJEMPLARES-TOTAL TO LIB-EJEMPLARES-DISPON.
+068200     SET LIB-ACTIVO TO TRUE.
+068300     WRITE REG-LIBRO
+068400         INVALID KEY
+068500             DISPLAY "No se pudo registrar el libro."
+068600     END-WRITE.
+068610     MOVE "ARCH-LIBROS"    TO WS-AUD-ARCHIVO.
+068620     MOVE "ALTA"           TO WS-AUD-ACCION.
+068630     MOVE LIB-ISBN         TO WS-AUD-LLAVE.
+068640     MOVE SPACES           TO WS-AUD-ANTES.
+068650     MOVE SPACES           TO WS-AUD-DESPUES.
+068660     STRING LIB-TITULO     DELIMITED BY SIZE
+068670         "/"               DELIMITED BY SIZE
+068680         LIB-SUCURSAL      DELIMITED BY SIZE
+068690         INTO WS-AUD-DESPUES
+068695     END-STRING.
+068698     PERFORM AUDITORIA-REGISTRAR THRU AUDITORIA-REGISTRAR-EXIT.
+068700     DISPLAY "Libro registrado.".
+068800 LIBROS-REGISTRAR-EXIT.
+068900     EXIT.
+069000*
+069100 LIBROS-EDITAR.
+069200     DISPLAY "ISBN del libro a editar: ".
+069300     ACCEPT WS-ISBN-BUSQUEDA.
+069400     MOVE WS-ISBN-BUSQUEDA TO LIB-ISBN.
+069500     READ ARCH-LIBROS KEY IS LIB-ISBN
+069600         INVALID KEY
+069700             DISPLAY "Libro no encontrado."
+069800             GO TO LIBROS-EDITAR-EXIT
+069900     END-READ.
+069910     MOVE SPACES           TO WS-AUD-ANTES.
+069920     STRING LIB-TITULO     DELIMITED BY SIZE
+069930         "/"               DELIMITED BY SIZE
+069940         LIB-AUTOR         DELIMITED BY SIZE
+069950         "/"               DELIMITED BY SIZE
+069960         LIB-SUCURSAL      DELIMITED BY SIZE
+069970         INTO WS-AUD-ANTES
+069980     END-STRING.
+070000     DISPLAY "Nuevo titulo (" LIB-TITULO "): ".
+070100     ACCEPT LIB-TITULO.
+070200     DISPLAY "Nuevo autor (" LIB-AUTOR "): ".
+070300     ACCEPT LIB-AUTOR.
+070400     DISPLAY "Nueva sucursal (" LIB-SUCURSAL "): ".
+070500     ACCEPT LIB-SUCURSAL.
+070600     REWRITE REG-LIBRO
+070700         INVALID KEY
+070800             DISPLAY "No se pudo actualizar el libro."
+070900     END-REWRITE.
+070910     MOVE "ARCH-LIBROS"    TO WS-AUD-ARCHIVO.
+070920     MOVE "MODIFICACION"   TO WS-AUD-ACCION.
+070930     MOVE LIB-ISBN         TO WS-AUD-LLAVE.
+070940     MOVE SPACES           TO WS-AUD-DESPUES.
+070950     STRING LIB-TITULO     DELIMITED BY SIZE
+070960         "/"               DELIMITED BY SIZE
+070970         LIB-AUTOR         DELIMITED BY SIZE
+070980         "/"               DELIMITED BY SIZE
+070990         LIB-SUCURSAL      DELIMITED BY SIZE
+070995         INTO WS-AUD-DESPUES
+070998     END-STRING.
+070999     PERFORM AUDITORIA-REGISTRAR THRU AUDITORIA-REGISTRAR-EXIT.
+071000     DISPLAY "Libro actualizado.".
+071100 LIBROS-EDITAR-EXIT.
+071200     EXIT.
+071300*
+071400 LIBROS-ELIMINAR.
+071500     DISPLAY "ISBN del libro a retirar: ".
+071600     ACCEPT WS-ISBN-BUSQUEDA.
+071700     MOVE WS-ISBN-BUSQUEDA TO LIB-ISBN.
+071800     READ ARCH-LIBROS KEY IS LIB-ISBN
+071900         INVALID KEY
+072000             DISPLAY "Libro no encontrado."
+072100             GO TO LIBROS-ELIMINAR-EXIT
+072200     END-READ.
+072210     MOVE SPACES           TO WS-AUD-ANTES.
+072220     STRING "ESTADO="      DELIMITED BY SIZE
+072230         LIB-ESTADO        DELIMITED BY SIZE
+072240         INTO WS-AUD-ANTES
+072250     END-STRING.
+072300     SET LIB-RETIRADO TO TRUE.
+072400     REWRITE REG-LIBRO.
+072410     MOVE "ARCH-LIBROS"    TO WS-AUD-ARCHIVO.
+072420     MOVE "BAJA"           TO WS-AUD-ACCION.
+072430     MOVE LIB-ISBN         TO WS-AUD-LLAVE.
+072440     MOVE SPACES           TO WS-AUD-DESPUES.
+072450     STRING "ESTADO="      DELIMITED BY SIZE
+072460         LIB-ESTADO        DELIMITED BY SIZE
+072470         INTO WS-AUD-DESPUES
+072480     END-STRING.
+072490     PERFORM AUDITORIA-REGISTRAR THRU AUDITORIA-REGISTRAR-EXIT.
+072500     DISPLAY "Libro retirado del catalogo.".
+072600 LIBROS-ELIMINAR-EXIT.
+072700     EXIT.
+072800*
+072900* -----------------------------------------------------------------
+073000*  PRESTAMOS -- registrar prestamos, consultar historial, renovar
+073100*  y registrar devoluciones.
+073200* -----------------------------------------------------------------
+073300 PRESTAMOS.
+073400     MOVE "N" TO WS-SW-SALIR-SUBMENU.
+073500     PERFORM PRESTAMOS-SUBMENU UNTIL SALIR-SUBMENU.
+073600*
+073700 PRESTAMOS-SUBMENU.
+073800     DISPLAY " ".
+073900     DISPLAY "-- PRESTAMOS --".
+074000     DISPLAY "1. Registrar prestamo".
+074100     DISPLAY "2. Consultar historial de un usuario".
+074200     DISPLAY "3. Renovar prestamo".
+074300     DISPLAY "4. Registrar devolucion".
+074400     DISPLAY "9. Volver al menu principal".
+074500     ACCEPT WS-SUB-OPCION.
+074600     EVALUATE WS-SUB-OPCION
+074700         WHEN 1 PERFORM PRESTAMOS-REGISTRAR THRU
+074800           PRESTAMOS-REGISTRAR-EXIT
+074900         WHEN 2 PERFORM PRESTAMOS-CONSULTAR THRU
+075000           PRESTAMOS-CONSULTAR-EXIT
+075100         WHEN 3 PERFORM PRESTAMOS-RENOVAR THRU
+075200           PRESTAMOS-RENOVAR-EXIT
+075300         WHEN 4 PERFORM PRESTAMOS-DEVOLVER THRU
+075400           PRESTAMOS-DEVOLVER-EXIT
+075500         WHEN 9 MOVE "S" TO WS-SW-SALIR-SUBMENU
+075600         WHEN OTHER DISPLAY "Opcion invalida"
+075700     END-EVALUATE.
+075800*
+075900*  PRESTAMOS-REGISTRAR -- valida usuario activo y ejemplares
+076000*  disponibles, asigna el siguiente numero de prestamo desde el
+076100*  registro de control y descuenta el ejemplar en LIBROS.
+076200 PRESTAMOS-REGISTRAR.
+076300     DISPLAY "Cedula del usuario: ".
+076400     ACCEPT WS-USR-ID-BUSQUEDA.
+076500     MOVE WS-USR-ID-BUSQUEDA TO USR-ID.
+076600     READ ARCH-USUARIOS KEY IS USR-ID
+076700         INVALID KEY
+076800             DISPLAY "Usuario no encontrado."
+076900             GO TO PRESTAMOS-REGISTRAR-EXIT
+077000     END-READ.
+077100     IF USR-INACTIVO
+077200         DISPLAY "El usuario esta inactivo."
+077300         GO TO PRESTAMOS-REGISTRAR-EXIT
+077400     END-IF.
+077500     DISPLAY "ISBN del libro: ".
+077600     ACCEPT WS-ISBN-BUSQUEDA.
+077700     MOVE WS-ISBN-BUSQUEDA TO LIB-ISBN.
+077800     READ ARCH-LIBROS KEY IS LIB-ISBN
+077900         INVALID KEY
+078000             DISPLAY "Libro no encontrado."
+078100             GO TO PRESTAMOS-REGISTRAR-EXIT
+078200     END-READ.
+078300     IF LIB-EJEMPLARES-DISPON = ZERO
+078400         DISPLAY "No hay ejemplares disponibles. Use la opcion"
+078500         DISPLAY "Reservas del menu principal para hacer fila."
+078600         GO TO PRESTAMOS-REGISTRAR-EXIT
+078700     END-IF.
+078710     PERFORM PRESTAMOS-REGISTRAR-VERIFICAR-RESERVA THRU
+078720         PRESTAMOS-REGISTRAR-VERIFICAR-RESERVA-EXIT.
+078730     IF REGISTRO-ENCONTRADO
+078740         DISPLAY "Ese ejemplar esta reservado para otro usuario."
+078750         DISPLAY "No se puede prestar hasta que se libere la"
+078760         DISPLAY "reserva o el usuario en turno lo retire."
+078770         GO TO PRESTAMOS-REGISTRAR-EXIT
+078780     END-IF.
+078800     MOVE "BIBCTL" TO CTL-CLAVE.
+078900     READ ARCH-CONTROL KEY IS CTL-CLAVE.
+079000     ADD 1 TO CTL-ULT-PRE-ID.
+079100     REWRITE REG-CONTROL.
+079200     MOVE CTL-ULT-PRE-ID   TO PRE-ID.
+079300     MOVE LIB-ISBN         TO PRE-ISBN.
+079400     MOVE USR-ID           TO PRE-USR-ID.
+079500     MOVE LIB-SUCURSAL     TO PRE-SUCURSAL.
+079600     MOVE WS-FECHA-HOY     TO PRE-FECHA-PRESTAMO.
+079700     MOVE ZERO             TO PRE-FECHA-DEVOLUCION.
+079800     MOVE ZERO             TO PRE-RENOVACIONES.
+079900     SET PRE-ABIERTO       TO TRUE.
+080000     MOVE FUNCTION INTEGER-OF-DATE(WS-FECHA-HOY) TO
+080100       WS-ENTERO-FECHA-1.
+080200     ADD WS-DIAS-PLAZO TO WS-ENTERO-FECHA-1.
+080300     MOVE FUNCTION DATE-OF-INTEGER(WS-ENTERO-FECHA-1)
+080400         TO PRE-FECHA-VENCIMIENTO.
+080500     WRITE REG-PRESTAMO
+080600         INVALID KEY
+080700             DISPLAY "No se pudo registrar el prestamo."
+080800             GO TO PRESTAMOS-REGISTRAR-EXIT
+080900     END-WRITE.
+081000     SUBTRACT 1 FROM LIB-EJEMPLARES-DISPON.
+081100     REWRITE REG-LIBRO.
+081150     IF WS-RES-ID-PROPIA NOT = ZERO
+081160         MOVE WS-RES-ID-PROPIA TO RES-ID
+081170         READ ARCH-RESERVAS KEY IS RES-ID
+081180         SET RES-CUMPLIDA TO TRUE
+081190         REWRITE REG-RESERVA
+081195     END-IF.
+081200     DISPLAY "Prestamo No. " PRE-ID " registrado. Vence: "
+081300         PRE-FECHA-VENCIMIENTO.
+081400 PRESTAMOS-REGISTRAR-EXIT.
+081500     EXIT.
+081520*
+081530*  PRESTAMOS-REGISTRAR-VERIFICAR-RESERVA -- con LIB-ISBN y USR-ID ya
+081540*  en memoria, recorre la cola de ARCH-RESERVAS para ese ISBN. Si
+081550*  hay una reserva pendiente o notificada de otro usuario, marca
+081560*  REGISTRO-ENCONTRADO para que PRESTAMOS-REGISTRAR bloquee el
+081570*  prestamo; si la reserva notificada es del propio usuario, la
+081580*  recuerda en WS-RES-ID-PROPIA para cumplirla al terminar.
+081590 PRESTAMOS-REGISTRAR-VERIFICAR-RESERVA.
+081600     MOVE LIB-ISBN TO RES-ISBN.
+081605     MOVE ZERO TO WS-RES-ID-PROPIA.
+081610     START ARCH-RESERVAS KEY IS NOT LESS THAN RES-ISBN
+081620         INVALID KEY
+081630             SET REGISTRO-NO-ENCONTRADO TO TRUE
+081640             GO TO PRESTAMOS-REGISTRAR-VERIFICAR-RESERVA-EXIT
+081650     END-START.
+081660     MOVE "N" TO WS-SW-ENCONTRADO.
+081680     MOVE "N" TO WS-SW-FIN-LECTURA.
+081690     PERFORM PRESTAMOS-REGISTRAR-LEER-RESERVA
+081700         UNTIL FIN-LECTURA.
+081710 PRESTAMOS-REGISTRAR-VERIFICAR-RESERVA-EXIT.
+081720     EXIT.
+081730*
+081740 PRESTAMOS-REGISTRAR-LEER-RESERVA.
+081750     READ ARCH-RESERVAS NEXT RECORD
+081760         AT END
+081770             SET FIN-LECTURA TO TRUE
+081780             GO TO PRESTAMOS-REGISTRAR-LEER-RESERVA-EXIT
+081790     END-READ.
+081800     IF RES-ISBN NOT = LIB-ISBN
+081810         SET FIN-LECTURA TO TRUE
+081820         GO TO PRESTAMOS-REGISTRAR-LEER-RESERVA-EXIT
+081830     END-IF.
+081840     IF RES-PENDIENTE OR RES-NOTIFICADA
+081850         IF RES-USR-ID = USR-ID
+081860             MOVE RES-ID TO WS-RES-ID-PROPIA
+081870             SET FIN-LECTURA TO TRUE
+081880         ELSE
+081890             SET REGISTRO-ENCONTRADO TO TRUE
+081900             SET FIN-LECTURA TO TRUE
+081910         END-IF
+081915     END-IF.
+081920 PRESTAMOS-REGISTRAR-LEER-RESERVA-EXIT.
+081930     EXIT.
+081940*
+081950*  PRESTAMOS-CONSULTAR -- historial de un usuario, por la llave
+081960*  alterna PRE-USR-ID.
+081970 PRESTAMOS-CONSULTAR.
+082000     DISPLAY "Cedula del usuario: ".
+082100     ACCEPT WS-USR-ID-BUSQUEDA.
+082200     MOVE WS-USR-ID-BUSQUEDA TO PRE-USR-ID.
+082300     START ARCH-PRESTAMOS KEY IS NOT LESS THAN PRE-USR-ID
+082400         INVALID KEY
+082500             DISPLAY "Ese usuario no tiene prestamos registrados."
+082600             GO TO PRESTAMOS-CONSULTAR-EXIT
+082700     END-START.
+082800     MOVE "N" TO WS-SW-FIN-LECTURA.
+082900     PERFORM PRESTAMOS-CONSULTAR-SIGUIENTE UNTIL FIN-LECTURA.
+083000 PRESTAMOS-CONSULTAR-EXIT.
+083100     EXIT.
+083200*
+083300 PRESTAMOS-CONSULTAR-SIGUIENTE.
+083400     READ ARCH-PRESTAMOS NEXT RECORD
+083500         AT END
+083600             SET FIN-LECTURA TO TRUE
+083700             GO TO PRESTAMOS-CONSULTAR-SIGUIENTE-EXIT
+083800     END-READ.
+083900     IF PRE-USR-ID NOT = WS-USR-ID-BUSQUEDA
+084000         SET FIN-LECTURA TO TRUE
+084100         GO TO PRESTAMOS-CONSULTAR-SIGUIENTE-EXIT
+084200     END-IF.
+084300     DISPLAY "Prestamo " PRE-ID " ISBN " PRE-ISBN
+084400         " sucursal " PRE-SUCURSAL.
+084500     DISPLAY "  Prestado: " PRE-FECHA-PRESTAMO
+084600         " Vence: " PRE-FECHA-VENCIMIENTO
+084700         " Renovaciones: " PRE-RENOVACIONES.
+084800     IF PRE-DEVUELTO
+084900         DISPLAY "  Devuelto: " PRE-FECHA-DEVOLUCION
+085000     ELSE
+085100         DISPLAY "  Estado: ABIERTO"
+085200     END-IF.
+085300 PRESTAMOS-CONSULTAR-SIGUIENTE-EXIT.
+085400     EXIT.
+085500*
+085600*  PRESTAMOS-RENOVAR -- extiende el vencimiento 14 dias mas,
+085700*  maximo dos veces, y solo si nadie espera ese titulo en la cola
+085800*  de reservas.
+085900 PRESTAMOS-RENOVAR.
+086000     DISPLAY "Numero de prestamo a renovar: ".
+086100     ACCEPT WS-PRE-ID-BUSQUEDA.
+086200     MOVE WS-PRE-ID-BUSQUEDA TO PRE-ID.
+086300     READ ARCH-PRESTAMOS KEY IS PRE-ID
+086400         INVALID KEY
+086500             DISPLAY "Prestamo no encontrado."
+086600             GO TO PRESTAMOS-RENOVAR-EXIT
+086700     END-READ.
+086800     IF PRE-DEVUELTO
+086900         DISPLAY "Ese prestamo ya fue devuelto."
+087000         GO TO PRESTAMOS-RENOVAR-EXIT
+087100     END-IF.
+087200     IF PRE-RENOVACIONES NOT < 2
+087300         DISPLAY "Ya alcanzo el maximo de dos renovaciones."
+087400         GO TO PRESTAMOS-RENOVAR-EXIT
+087500     END-IF.
+087600     MOVE PRE-ISBN TO RES-ISBN.
+087700     START ARCH-RESERVAS KEY IS NOT LESS THAN RES-ISBN
+087800         INVALID KEY
+087900             SET REGISTRO-NO-ENCONTRADO TO TRUE
+088000     END-START.
+088100     IF WS-FS-RESERVAS = "00"
+088200         PERFORM PRESTAMOS-RENOVAR-BUSCAR-RESERVA THRU
+088300             PRESTAMOS-RENOVAR-BUSCAR-RESERVA-EXIT
+088400     ELSE
+088500         SET REGISTRO-NO-ENCONTRADO TO TRUE
+088600     END-IF.
+088700     IF REGISTRO-ENCONTRADO
+088800         DISPLAY "No se puede renovar: hay una reserva pendiente"
+088900         DISPLAY "para este titulo."
+089000         GO TO PRESTAMOS-RENOVAR-EXIT
+089100     END-IF.
+089200     MOVE FUNCTION INTEGER-OF-DATE(PRE-FECHA-VENCIMIENTO)
+089300         TO WS-ENTERO-FECHA-1.
+089400     ADD WS-DIAS-PLAZO TO WS-ENTERO-FECHA-1.
+089500     MOVE FUNCTION DATE-OF-INTEGER(WS-ENTERO-FECHA-1)
+089600         TO PRE-FECHA-VENCIMIENTO.
+089700     ADD 1 TO PRE-RENOVACIONES.
+089800     REWRITE REG-PRESTAMO.
+089900     DISPLAY "Prestamo renovado. Nuevo vencimiento: "
+090000         PRE-FECHA-VENCIMIENTO.
+090100 PRESTAMOS-RENOVAR-EXIT.
+090200     EXIT.
+090300*
+090400 PRESTAMOS-RENOVAR-BUSCAR-RESERVA.
+090450     MOVE "N" TO WS-SW-FIN-LECTURA.
+090500     MOVE "N" TO WS-SW-ENCONTRADO.
+090600     PERFORM PRESTAMOS-RENOVAR-LEER-RESERVA
+090700         UNTIL FIN-LECTURA OR REGISTRO-ENCONTRADO.
+090800 PRESTAMOS-RENOVAR-BUSCAR-RESERVA-EXIT.
+090900     EXIT.
+091000*
+091100 PRESTAMOS-RENOVAR-LEER-RESERVA.
+091200     READ ARCH-RESERVAS NEXT RECORD
+091300         AT END
+091400             SET FIN-LECTURA TO TRUE
+091500             GO TO PRESTAMOS-RENOVAR-LEER-RESERVA-EXIT
+091600     END-READ.
+091700     IF RES-ISBN NOT = PRE-ISBN
+091800         SET FIN-LECTURA TO TRUE
+091900         GO TO PRESTAMOS-RENOVAR-LEER-RESERVA-EXIT
+092000     END-IF.
+092100     IF (RES-PENDIENTE OR RES-NOTIFICADA)
+092150       AND RES-USR-ID NOT = PRE-USR-ID
+092200         SET REGISTRO-ENCONTRADO TO TRUE
+092300     END-IF.
+092400 PRESTAMOS-RENOVAR-LEER-RESERVA-EXIT.
+092500     EXIT.
+092600*
+092700*  PRESTAMOS-DEVOLVER -- cierra el prestamo, libera el ejemplar,
+092800*  calcula la multa automatica si hubo atraso, y avisa al
+092900*  siguiente usuario en la cola de reservas si la hay.
+093000 PRESTAMOS-DEVOLVER.
+093100     DISPLAY "Numero de prestamo que se devuelve: ".
+093200     ACCEPT WS-PRE-ID-BUSQUEDA.
+093300     MOVE WS-PRE-ID-BUSQUEDA TO PRE-ID.
+093400     READ ARCH-PRESTAMOS KEY IS PRE-ID
+093500         INVALID KEY
+093600             DISPLAY "Prestamo no encontrado."
+093700             GO TO PRESTAMOS-DEVOLVER-EXIT
+093800     END-READ.
+093900     IF PRE-DEVUELTO
+094000         DISPLAY "Ese prestamo ya estaba devuelto."
+094100         GO TO PRESTAMOS-DEVOLVER-EXIT
+094200     END-IF.
+094300     MOVE WS-FECHA-HOY TO PRE-FECHA-DEVOLUCION.
+094400     SET PRE-DEVUELTO TO TRUE.
+094500     REWRITE REG-PRESTAMO.
+094600     MOVE PRE-ISBN TO LIB-ISBN.
+094650     READ ARCH-LIBROS KEY IS LIB-ISBN
+094660         INVALID KEY
+094670             DISPLAY "Libro no encontrado."
+094680             GO TO PRESTAMOS-DEVOLVER-EXIT
+094690     END-READ.
+094800     ADD 1 TO LIB-EJEMPLARES-DISPON.
+094900     REWRITE REG-LIBRO.
+095000     PERFORM PENALIZACIONES-CALCULAR-AUTOMATICA THRU
+095100         PENALIZACIONES-CALCULAR-AUTOMATICA-EXIT.
+095200     PERFORM RESERVAS-NOTIFICAR-SIGUIENTE THRU
+095300         RESERVAS-NOTIFICAR-SIGUIENTE-EXIT.
+095400     DISPLAY "Devolucion registrada para el prestamo " PRE-ID.
+095500 PRESTAMOS-DEVOLVER-EXIT.
+095600     EXIT.
+095700*
+095800* -----------------------------------------------------------------
+095900*  PENALIZACIONES -- calculo automatico de multas a partir del
+096000*  prestamo devuelto, y consulta del historial de multas de un
+096100*  usuario. Requiere personal autenticado.
+096200* -----------------------------------------------------------------
+096300 PENALIZACIONES.
+096400     PERFORM VERIFICAR-ACCESO-PERSONAL THRU
+096500       VERIFICAR-ACCESO-PERSONAL-EXIT.
+096600     IF PERSONAL-NO-AUTENTICADO
+096700         DISPLAY "Acceso denegado."
+096800         GO TO PENALIZACIONES-EXIT
+096900     END-IF.
+097000     MOVE "N" TO WS-SW-SALIR-SUBMENU.
+097100     PERFORM PENALIZACIONES-SUBMENU UNTIL SALIR-SUBMENU.
+097200 PENALIZACIONES-EXIT.
+097300     EXIT.
+097400*
+097500 PENALIZACIONES-SUBMENU.
+097600     DISPLAY " ".
+097700     DISPLAY "-- PENALIZACIONES --".
+097800     DISPLAY "1. Consultar multas de un usuario".
+097900     DISPLAY "9. Volver al menu principal".
+098000     ACCEPT WS-SUB-OPCION.
+098100     EVALUATE WS-SUB-OPCION
+098200         WHEN 1
+098300             PERFORM PENALIZACIONES-CONSULTAR-USUARIO THRU
+098400                 PENALIZACIONES-CONSULTAR-USUARIO-EXIT
+098500         WHEN 9 MOVE "S" TO WS-SW-SALIR-SUBMENU
+098600         WHEN OTHER DISPLAY "Opcion invalida"
+098700     END-EVALUATE.
+098800*
+098900*  PENALIZACIONES-CALCULAR-AUTOMATICA -- se invoca desde
+099000*  PRESTAMOS-DEVOLVER con REG-PRESTAMO ya actualizado. Compara la
+099100*  fecha de vencimiento contra la de devolucion; si hubo atraso,
+099200*  genera la multa por si sola, sin digitacion manual.
+099300 PENALIZACIONES-CALCULAR-AUTOMATICA.
+099400     MOVE FUNCTION INTEGER-OF-DATE(PRE-FECHA-DEVOLUCION)
+099500         TO WS-ENTERO-FECHA-1.
+099600     MOVE FUNCTION INTEGER-OF-DATE(PRE-FECHA-VENCIMIENTO)
+099700         TO WS-ENTERO-FECHA-2.
+099800     COMPUTE WS-DIAS-RETRASO = WS-ENTERO-FECHA-1 -
+099900       WS-ENTERO-FECHA-2.
+100000     IF WS-DIAS-RETRASO NOT > 0
+100100         GO TO PENALIZACIONES-CALCULAR-AUTOMATICA-EXIT
+100200     END-IF.
+100300     COMPUTE WS-MONTO-MULTA = WS-DIAS-RETRASO * WS-TARIFA-DIARIA.
+100400     MOVE "BIBCTL" TO CTL-CLAVE.
+100500     READ ARCH-CONTROL KEY IS CTL-CLAVE.
+100600     ADD 1 TO CTL-ULT-PEN-ID.
+100700     REWRITE REG-CONTROL.
+100800     MOVE CTL-ULT-PEN-ID   TO PEN-ID.
+100900     MOVE PRE-ID           TO PEN-PRE-ID.
+101000     MOVE PRE-USR-ID       TO PEN-USR-ID.
+101100     MOVE WS-FECHA-HOY     TO PEN-FECHA-GENERACION.
+101200     MOVE WS-DIAS-RETRASO  TO PEN-DIAS-RETRASO.
+101300     MOVE WS-MONTO-MULTA   TO PEN-MONTO.
+101400     SET PEN-PENDIENTE     TO TRUE.
+101500     CLOSE ARCH-PENALIZACIONES.
+101600     OPEN EXTEND ARCH-PENALIZACIONES.
+102000     WRITE REG-PENALIZACION.
+102100     CLOSE ARCH-PENALIZACIONES.
+102200     DISPLAY "Multa generada automaticamente: " PEN-MONTO
+102300         " (" PEN-DIAS-RETRASO " dias de atraso)".
+102400 PENALIZACIONES-CALCULAR-AUTOMATICA-EXIT.
+102500     EXIT.
+102600*
+102700*  PENALIZACIONES-CONSULTAR-USUARIO -- recorre la bitacora
+102800*  completa mostrando solo las multas de la cedula indicada.
+102900 PENALIZACIONES-CONSULTAR-USUARIO.
+103000     DISPLAY "Cedula del usuario: ".
+103100     ACCEPT WS-USR-ID-BUSQUEDA.
+103150     CLOSE ARCH-PENALIZACIONES.
+103200     OPEN INPUT ARCH-PENALIZACIONES.
+103300     MOVE "N" TO WS-SW-FIN-LECTURA.
+103400     PERFORM PENALIZACIONES-CONSULTAR-SIGUIENTE UNTIL FIN-LECTURA.
+103500     CLOSE ARCH-PENALIZACIONES.
+103600     OPEN EXTEND ARCH-PENALIZACIONES.
+103700 PENALIZACIONES-CONSULTAR-USUARIO-EXIT.
+103800     EXIT.
+103900*
+104000 PENALIZACIONES-CONSULTAR-SIGUIENTE.
+104100     READ ARCH-PENALIZACIONES NEXT RECORD
+104200         AT END
+104300             SET FIN-LECTURA TO TRUE
+104400             GO TO PENALIZACIONES-CONSULTAR-SIGUIENTE-EXIT
+104500     END-READ.
+104600     IF PEN-USR-ID = WS-USR-ID-BUSQUEDA
+104700         DISPLAY "Multa " PEN-ID " prestamo " PEN-PRE-ID
+104800             " fecha " PEN-FECHA-GENERACION
+104900             " monto " PEN-MONTO
+105000             " estado " PEN-ESTADO
+105100     END-IF.
+105200 PENALIZACIONES-CONSULTAR-SIGUIENTE-EXIT.
+105300     EXIT.
+105400*
+105500* -----------------------------------------------------------------
+105600*  RESERVAS -- cola de espera para libros sin ejemplares
+105700*  disponibles. Al devolverse un ejemplar (PRESTAMOS-DEVOLVER) se
+105800*  avisa de forma automatica al primero de la cola.
+105900* -----------------------------------------------------------------
+106000 RESERVAS.
+106100     MOVE "N" TO WS-SW-SALIR-SUBMENU.
+106200     PERFORM RESERVAS-SUBMENU UNTIL SALIR-SUBMENU.
+106300*
+106400 RESERVAS-SUBMENU.
+106500     DISPLAY " ".
+106600     DISPLAY "-- RESERVAS --".
+106700     DISPLAY "1. Solicitar reserva de un libro".
+106800     DISPLAY "2. Consultar cola de un libro".
+106900     DISPLAY "3. Cancelar una reserva".
+107000     DISPLAY "9. Volver al menu principal".
+107100     ACCEPT WS-SUB-OPCION.
+107200     EVALUATE WS-SUB-OPCION
+107300         WHEN 1 PERFORM RESERVAS-SOLICITAR THRU
+107400           RESERVAS-SOLICITAR-EXIT
+107500         WHEN 2 PERFORM RESERVAS-CONSULTAR THRU
+107600           RESERVAS-CONSULTAR-EXIT
+107700         WHEN 3 PERFORM RESERVAS-CANCELAR THRU
+107800           RESERVAS-CANCELAR-EXIT
+107900         WHEN 9 MOVE "S" TO WS-SW-SALIR-SUBMENU
+108000         WHEN OTHER DISPLAY "Opcion invalida"
+108100     END-EVALUATE.
+108200*
+108300 RESERVAS-SOLICITAR.
+108400     DISPLAY "ISBN del libro: ".
+108500     ACCEPT WS-ISBN-BUSQUEDA.
+108600     MOVE WS-ISBN-BUSQUEDA TO LIB-ISBN.
+108700     READ ARCH-LIBROS KEY IS LIB-ISBN
+108800         INVALID KEY
+108900             DISPLAY "Libro no encontrado."
+109000             GO TO RESERVAS-SOLICITAR-EXIT
+109100     END-READ.
+109200     IF LIB-EJEMPLARES-DISPON > 0
+109300         DISPLAY "Hay ejemplares disponibles, no es necesario"
+109400         DISPLAY "hacer una reserva."
+109500         GO TO RESERVAS-SOLICITAR-EXIT
+109600     END-IF.
+109700     DISPLAY "Cedula del usuario: ".
+109800     ACCEPT WS-USR-ID-BUSQUEDA.
+109900     MOVE WS-USR-ID-BUSQUEDA TO USR-ID.
+110000     READ ARCH-USUARIOS KEY IS USR-ID
+110100         INVALID KEY
+110200             DISPLAY "Usuario no encontrado."
+110300             GO TO RESERVAS-SOLICITAR-EXIT
+110400     END-READ.
+110500     MOVE "BIBCTL" TO CTL-CLAVE.
+110600     READ ARCH-CONTROL KEY IS CTL-CLAVE.
+110700     ADD 1 TO CTL-ULT-RES-ID.
+110800     REWRITE REG-CONTROL.
+110900     MOVE CTL-ULT-RES-ID TO RES-ID.
+111000     MOVE LIB-ISBN        TO RES-ISBN.
+111100     MOVE USR-ID          TO RES-USR-ID.
+111200     MOVE WS-FECHA-HOY    TO RES-FECHA-SOLICITUD.
+111300     MOVE ZERO            TO RES-FECHA-NOTIFICACION.
+111400     SET RES-PENDIENTE    TO TRUE.
+111500     WRITE REG-RESERVA
+111600         INVALID KEY
+111700             DISPLAY "No se pudo registrar la reserva."
+111800             GO TO RESERVAS-SOLICITAR-EXIT
+111900     END-WRITE.
+112000     DISPLAY "Reserva No. " RES-ID " registrada en la cola.".
+112100 RESERVAS-SOLICITAR-EXIT.
+112200     EXIT.
+112300*
+112400 RESERVAS-CONSULTAR.
+112500     DISPLAY "ISBN del libro: ".
+112600     ACCEPT WS-ISBN-BUSQUEDA.
+112700     MOVE WS-ISBN-BUSQUEDA TO RES-ISBN.
+112800     START ARCH-RESERVAS KEY IS NOT LESS THAN RES-ISBN
+112900         INVALID KEY
+113000             DISPLAY "No hay reservas para ese libro."
+113100             GO TO RESERVAS-CONSULTAR-EXIT
+113200     END-START.
+113300     MOVE "N" TO WS-SW-FIN-LECTURA.
+113400     PERFORM RESERVAS-CONSULTAR-SIGUIENTE UNTIL FIN-LECTURA.
+113500 RESERVAS-CONSULTAR-EXIT.
+113600     EXIT.
+113700*
+113800 RESERVAS-CONSULTAR-SIGUIENTE.
+113900     READ ARCH-RESERVAS NEXT RECORD
+114000         AT END
+114100             SET FIN-LECTURA TO TRUE
+114200             GO TO RESERVAS-CONSULTAR-SIGUIENTE-EXIT
+114300     END-READ.
+114400     IF RES-ISBN NOT = WS-ISBN-BUSQUEDA
+114500         SET FIN-LECTURA TO TRUE
+114600         GO TO RESERVAS-CONSULTAR-SIGUIENTE-EXIT
+114700     END-IF.
+114800     DISPLAY "Reserva " RES-ID " usuario " RES-USR-ID
+114900         " solicitada " RES-FECHA-SOLICITUD
+115000         " estado " RES-ESTADO.
+115100 RESERVAS-CONSULTAR-SIGUIENTE-EXIT.
+115200     EXIT.
+115300*
+115400 RESERVAS-CANCELAR.
+115500     DISPLAY "Numero de reserva a cancelar: ".
+115600     ACCEPT RES-ID.
+115700     READ ARCH-RESERVAS KEY IS RES-ID
+115800         INVALID KEY
+115900             DISPLAY "Reserva no encontrada."
+116000             GO TO RESERVAS-CANCELAR-EXIT
+116100     END-READ.
+116200     SET RES-CANCELADA TO TRUE.
+116300     REWRITE REG-RESERVA.
+116400     DISPLAY "Reserva cancelada.".
+116500 RESERVAS-CANCELAR-EXIT.
+116600     EXIT.
+116700*
+116800*  RESERVAS-NOTIFICAR-SIGUIENTE -- se invoca desde PRESTAMOS-DEVOLVER
+116900*  con PRE-ISBN ya disponible en memoria. Busca, entre todas las
+117000*  reservas pendientes de ese ISBN, la mas antigua (menor RES-ID)
+117100*  y la marca como notificada en vez de dejar el ejemplar al
+117200*  primero que llegue al mostrador.
+117300 RESERVAS-NOTIFICAR-SIGUIENTE.
+117400     MOVE PRE-ISBN TO RES-ISBN.
+117500     START ARCH-RESERVAS KEY IS NOT LESS THAN RES-ISBN
+117600         INVALID KEY
+117700             GO TO RESERVAS-NOTIFICAR-SIGUIENTE-EXIT
+117800     END-START.
+117900     MOVE ZERO TO WS-RES-ID-CANDIDATO.
+118000     MOVE "N" TO WS-SW-FIN-LECTURA.
+118100     PERFORM RESERVAS-NOTIFICAR-BUSCAR UNTIL FIN-LECTURA.
+118200     IF WS-RES-ID-CANDIDATO = ZERO
+118300         GO TO RESERVAS-NOTIFICAR-SIGUIENTE-EXIT
+118400     END-IF.
+118500     MOVE WS-RES-ID-CANDIDATO TO RES-ID.
+118600     READ ARCH-RESERVAS KEY IS RES-ID.
+118700     SET RES-NOTIFICADA TO TRUE.
+118800     MOVE WS-FECHA-HOY TO RES-FECHA-NOTIFICACION.
+118900     REWRITE REG-RESERVA.
+119000     DISPLAY "Aviso: el usuario " RES-USR-ID " tiene en turno"
+119100         " el libro " RES-ISBN " que acaba de devolverse.".
+119200 RESERVAS-NOTIFICAR-SIGUIENTE-EXIT.
+119300     EXIT.
+119400*
+119500 RESERVAS-NOTIFICAR-BUSCAR.
+119600     READ ARCH-RESERVAS NEXT RECORD
+119700         AT END
+119800             SET FIN-LECTURA TO TRUE
+119900             GO TO RESERVAS-NOTIFICAR-BUSCAR-EXIT
+120000     END-READ.
+120100     IF RES-ISBN NOT = PRE-ISBN
+120200         SET FIN-LECTURA TO TRUE
+120300         GO TO RESERVAS-NOTIFICAR-BUSCAR-EXIT
+120400     END-IF.
+120500     IF RES-PENDIENTE
+120600         IF WS-RES-ID-CANDIDATO = ZERO OR RES-ID <
+120700           WS-RES-ID-CANDIDATO
+120800             MOVE RES-ID TO WS-RES-ID-CANDIDATO
+120900         END-IF
+121000     END-IF.
+121100 RESERVAS-NOTIFICAR-BUSCAR-EXIT.
+121200     EXIT.
+121300*
+121400* -----------------------------------------------------------------
+121500*  INFORMES -- informes mensuales, circulacion/mas prestados,
+121600*  exportacion de multas y conciliacion de existencias. Requiere
+121700*  personal autenticado.
+121800* -----------------------------------------------------------------
+121900 INFORMES.
+122000     PERFORM VERIFICAR-ACCESO-PERSONAL THRU
+122100       VERIFICAR-ACCESO-PERSONAL-EXIT.
+122200     IF PERSONAL-NO-AUTENTICADO
+122300         DISPLAY "Acceso denegado."
+122400         GO TO INFORMES-EXIT
+122500     END-IF.
+122600     MOVE "N" TO WS-SW-SALIR-SUBMENU.
+122700     PERFORM INFORMES-SUBMENU UNTIL SALIR-SUBMENU.
+122800 INFORMES-EXIT.
+122900     EXIT.
+123000*
+123100 INFORMES-SUBMENU.
+123200     DISPLAY " ".
+123300     DISPLAY "-- INFORMES --".
+123400     DISPLAY "1. Proceso mensual completo".
+123500     DISPLAY "2. Circulacion / libros mas prestados".
+123600     DISPLAY "3. Exportar multas a contabilidad (CSV)".
+123700     DISPLAY "9. Volver al menu principal".
+123800     ACCEPT WS-SUB-OPCION.
+123900     EVALUATE WS-SUB-OPCION
+124000         WHEN 1 PERFORM INFORMES-MENSUAL THRU
+124100           INFORMES-MENSUAL-EXIT
+124200         WHEN 2
+124300             PERFORM INFORMES-CIRCULACION-PEDIR-RANGO THRU
+124400                 INFORMES-CIRCULACION-PEDIR-RANGO-EXIT
+124500             PERFORM INFORMES-CIRCULACION-EJECUTAR THRU
+124600                 INFORMES-CIRCULACION-EJECUTAR-EXIT
+124700         WHEN 3
+124800             PERFORM INFORMES-GENERAR-CSV-MULTAS THRU
+124900                 INFORMES-GENERAR-CSV-MULTAS-EXIT
+125000         WHEN 9 MOVE "S" TO WS-SW-SALIR-SUBMENU
+125100         WHEN OTHER DISPLAY "Opcion invalida"
+125200     END-EVALUATE.
+125300*
+125400*  INFORMES-MENSUAL -- corre, en orden, resumen general, el
+125500*  informe de circulacion del mes, la exportacion de multas y la
+125600*  conciliacion de existencias. El progreso se guarda en
+125700*  ARCH-CONTROL (CTL-INF-TIPO / CTL-INF-FECHA-CORTE) para que, si
+125800*  el proceso se cae a mitad de camino, un reinicio no repita los
+125900*  pasos que ya habian quedado completos para ese mismo corte.
+126000 INFORMES-MENSUAL.
+126100     DISPLAY "=== PROCESO MENSUAL DE INFORMES ===".
+126200     DISPLAY "Fecha de corte del mes a procesar (AAAAMMDD): ".
+126300     ACCEPT WS-FECHA-CORTE.
+126400     MOVE "BIBCTL" TO CTL-CLAVE.
+126500     READ ARCH-CONTROL KEY IS CTL-CLAVE.
+126600     IF CTL-INF-FECHA-CORTE NOT = WS-FECHA-CORTE
+126700         MOVE SPACES         TO CTL-INF-TIPO
+126800         MOVE WS-FECHA-CORTE TO CTL-INF-FECHA-CORTE
+126900         SET CTL-INF-EN-PROCESO TO TRUE
+127000         REWRITE REG-CONTROL
+127100     ELSE
+127200         IF CTL-INF-TIPO NOT = SPACES
+127300             DISPLAY
+127400               "Reanudando el corte pendiente desde el paso: "
+127500                 CTL-INF-TIPO
+127600         END-IF
+127700     END-IF.
+127800     PERFORM INFORMES-EVALUAR-PASO THRU
+127900       INFORMES-EVALUAR-PASO-EXIT.
+128000     IF WS-PASO-NUM < 1
+128100         PERFORM INFORMES-PASO-RESUMEN THRU
+128200           INFORMES-PASO-RESUMEN-EXIT
+128300     END-IF.
+128400     IF WS-PASO-NUM < 2
+128500         MOVE FUNCTION INTEGER-OF-DATE(WS-FECHA-CORTE) TO
+128600           WS-ENTERO-FECHA-1
+128700         COMPUTE WS-ENTERO-FECHA-2 = WS-ENTERO-FECHA-1 - 30
+128800         MOVE FUNCTION DATE-OF-INTEGER(WS-ENTERO-FECHA-2) TO
+128900             WS-FECHA-DESDE
+129000         MOVE WS-FECHA-CORTE TO WS-FECHA-HASTA
+129100         MOVE SPACES TO WS-SUCURSAL-FILTRO
+129200         PERFORM INFORMES-CIRCULACION-EJECUTAR THRU
+129300             INFORMES-CIRCULACION-EJECUTAR-EXIT
+129400         MOVE "CIRCULACION"     TO CTL-INF-TIPO
+129500         REWRITE REG-CONTROL
+129600     END-IF.
+129700     IF WS-PASO-NUM < 3
+129800         PERFORM INFORMES-GENERAR-CSV-MULTAS THRU
+129900             INFORMES-GENERAR-CSV-MULTAS-EXIT
+130000         MOVE "CSVMULTAS"       TO CTL-INF-TIPO
+130100         REWRITE REG-CONTROL
+130200     END-IF.
+130300     IF WS-PASO-NUM < 4
+130400         PERFORM INFORMES-CONCILIAR-EXISTENCIAS THRU
+130500             INFORMES-CONCILIAR-EXISTENCIAS-EXIT
+130600         MOVE "RECONCILIACION"  TO CTL-INF-TIPO
+130700         SET CTL-INF-COMPLETO   TO TRUE
+130800         REWRITE REG-CONTROL
+130900     END-IF.
+131000     DISPLAY "Proceso mensual completo para el corte "
+131100       WS-FECHA-CORTE.
+131200 INFORMES-MENSUAL-EXIT.
+131300     EXIT.
+131400*
+131500 INFORMES-EVALUAR-PASO.
+131600     EVALUATE CTL-INF-TIPO
+131700         WHEN "RESUMEN"        MOVE 1 TO WS-PASO-NUM
+131800         WHEN "CIRCULACION"    MOVE 2 TO WS-PASO-NUM
+131900         WHEN "CSVMULTAS"      MOVE 3 TO WS-PASO-NUM
+132000         WHEN "RECONCILIACION" MOVE 4 TO WS-PASO-NUM
+132100         WHEN OTHER            MOVE 0 TO WS-PASO-NUM
+132200     END-EVALUATE.
+132300 INFORMES-EVALUAR-PASO-EXIT.
+132400     EXIT.
+132500*
+132600*  INFORMES-PASO-RESUMEN -- totales generales del mes: usuarios
+132700*  activos, libros en catalogo y prestamos abiertos.
+132800 INFORMES-PASO-RESUMEN.
+132900     MOVE 0 TO WS-CONTADOR-N.
+133000     DISPLAY "--- Resumen general ---".
+133100     DISPLAY "Ultimo prestamo registrado..: " CTL-ULT-PRE-ID.
+133200     DISPLAY "Ultima reserva registrada...: " CTL-ULT-RES-ID.
+133300     DISPLAY "Ultima multa generada.......: " CTL-ULT-PEN-ID.
+133400     MOVE "RESUMEN" TO CTL-INF-TIPO.
+133500     REWRITE REG-CONTROL.
+133600 INFORMES-PASO-RESUMEN-EXIT.
+133700     EXIT.
+133800*
+133900 INFORMES-CIRCULACION-PEDIR-RANGO.
+134000     DISPLAY "Fecha desde (AAAAMMDD): ".
+134100     ACCEPT WS-FECHA-DESDE.
+134200     DISPLAY "Fecha hasta (AAAAMMDD): ".
+134300     ACCEPT WS-FECHA-HASTA.
+134400     DISPLAY "Sucursal a filtrar (en blanco = todas): ".
+134500     ACCEPT WS-SUCURSAL-FILTRO.
+134600 INFORMES-CIRCULACION-PEDIR-RANGO-EXIT.
+134700     EXIT.
+134800*
+134900*  INFORMES-CIRCULACION-EJECUTAR -- ranking de libros mas
+135000*  prestados entre WS-FECHA-DESDE y WS-FECHA-HASTA, filtrado por
+135100*  WS-SUCURSAL-FILTRO (en blanco = todas las sucursales).
+135200 INFORMES-CIRCULACION-EJECUTAR.
+135300     INITIALIZE TABLA-CONTEO-LIBROS.
+135320     MOVE 0 TO WS-TC-TOTAL.
+135340     MOVE "N" TO WS-SW-TC-LLENA.
+135500     MOVE 0 TO PRE-ID.
+135600     START ARCH-PRESTAMOS KEY IS NOT LESS THAN PRE-ID
+135700         INVALID KEY
+135800             DISPLAY "No hay prestamos registrados."
+135900             GO TO INFORMES-CIRCULACION-EJECUTAR-EXIT
+136000     END-START.
+136100     MOVE "N" TO WS-SW-FIN-LECTURA.
+136200     PERFORM INFORMES-CIRCULACION-LEER UNTIL FIN-LECTURA.
+136300     PERFORM INFORMES-CIRCULACION-ORDENAR THRU
+136400         INFORMES-CIRCULACION-ORDENAR-EXIT.
+136500     PERFORM INFORMES-CIRCULACION-MOSTRAR THRU
+136600         INFORMES-CIRCULACION-MOSTRAR-EXIT.
+136700 INFORMES-CIRCULACION-EJECUTAR-EXIT.
+136800     EXIT.
+136900*
+137000 INFORMES-CIRCULACION-LEER.
+137100     READ ARCH-PRESTAMOS NEXT RECORD
+137200         AT END
+137300             SET FIN-LECTURA TO TRUE
+137400             GO TO INFORMES-CIRCULACION-LEER-EXIT
+137500     END-READ.
+137600     IF PRE-FECHA-PRESTAMO NOT < WS-FECHA-DESDE
+137700         AND PRE-FECHA-PRESTAMO NOT > WS-FECHA-HASTA
+137800         AND (WS-SUCURSAL-FILTRO = SPACES OR
+137900             WS-SUCURSAL-FILTRO = PRE-SUCURSAL)
+138000         PERFORM INFORMES-CIRCULACION-ACUMULAR THRU
+138100             INFORMES-CIRCULACION-ACUMULAR-EXIT
+138200     END-IF.
+138300 INFORMES-CIRCULACION-LEER-EXIT.
+138400     EXIT.
+138500*
+138600 INFORMES-CIRCULACION-ACUMULAR.
+138700     SET TC-IDX TO 1.
+138800     SEARCH TC-ENTRADA
+138900         AT END
+138950             PERFORM INFORMES-TC-AGREGAR THRU
+138960                 INFORMES-TC-AGREGAR-EXIT
+139300         WHEN TC-ISBN(TC-IDX) = PRE-ISBN
+139400             ADD 1 TO TC-VECES(TC-IDX)
+139500     END-SEARCH.
+139600 INFORMES-CIRCULACION-ACUMULAR-EXIT.
+139700     EXIT.
+139750*
+139760*  INFORMES-TC-AGREGAR -- agrega un ISBN nuevo a TABLA-CONTEO-LIBROS
+139770*  (invocado desde INFORMES-CIRCULACION-ACUMULAR e
+139780*  INFORMES-CONCILIAR-LEER-PRESTAMO con PRE-ISBN ya en memoria); si la
+139790*  tabla esta llena se avisa una sola vez y se sigue sin acumular mas
+139795*  titulos nuevos, en vez de escribir fuera del limite de la tabla.
+139796 INFORMES-TC-AGREGAR.
+139797     IF WS-TC-TOTAL < WS-TC-MAX-ENTRADAS
+139798         ADD 1 TO WS-TC-TOTAL
+139799         MOVE PRE-ISBN TO TC-ISBN(WS-TC-TOTAL)
+139800         MOVE 1        TO TC-VECES(WS-TC-TOTAL)
+139801     ELSE
+139802         IF NOT TC-TABLA-LLENA-AVISADA
+139803             DISPLAY "Aviso: tabla de conteo de libros llena ("
+139804               WS-TC-MAX-ENTRADAS
+139805                 "); se omiten titulos adicionales."
+139806             SET TC-TABLA-LLENA-AVISADA TO TRUE
+139807         END-IF
+139808     END-IF.
+139809 INFORMES-TC-AGREGAR-EXIT.
+139810     EXIT.
+139811*
+139900*  INFORMES-CIRCULACION-ORDENAR -- ordena por numero de prestamos
+140000*  en forma descendente (burbuja clasica: suficiente para el
+140100*  tamano de la tabla de trabajo).
+140200 INFORMES-CIRCULACION-ORDENAR.
+140300     PERFORM INFORMES-CIRCULACION-PASADA
+140400         VARYING WS-CONTADOR-N FROM 1 BY 1
+140500         UNTIL WS-CONTADOR-N > WS-TC-TOTAL.
+140600 INFORMES-CIRCULACION-ORDENAR-EXIT.
+140700     EXIT.
+140800*
+140900 INFORMES-CIRCULACION-PASADA.
+141000     PERFORM INFORMES-CIRCULACION-COMPARAR
+141100         VARYING TC-IDX FROM 1 BY 1
+141200         UNTIL TC-IDX >= WS-TC-TOTAL.
+141300 INFORMES-CIRCULACION-PASADA-EXIT.
+141400     EXIT.
+141500*
+141600 INFORMES-CIRCULACION-COMPARAR.
+141700     IF TC-VECES(TC-IDX) < TC-VECES(TC-IDX + 1)
+141800         MOVE TC-ISBN(TC-IDX)      TO WS-TC-AUX-ISBN
+141900         MOVE TC-VECES(TC-IDX)     TO WS-TC-AUX-VECES
+142000         MOVE TC-ISBN(TC-IDX + 1)  TO TC-ISBN(TC-IDX)
+142100         MOVE TC-VECES(TC-IDX + 1) TO TC-VECES(TC-IDX)
+142200         MOVE WS-TC-AUX-ISBN       TO TC-ISBN(TC-IDX + 1)
+142300         MOVE WS-TC-AUX-VECES      TO TC-VECES(TC-IDX + 1)
+142400     END-IF.
+142500 INFORMES-CIRCULACION-COMPARAR-EXIT.
+142600     EXIT.
+142700*
+142800 INFORMES-CIRCULACION-MOSTRAR.
+142900     DISPLAY "--- Circulacion " WS-FECHA-DESDE " a "
+143000       WS-FECHA-HASTA
+143100         " ---".
+143150     DISPLAY "-- Mas prestados --".
+143200     MOVE 10 TO WS-TOP-N.
+143300     IF WS-TC-TOTAL < WS-TOP-N
+143400         MOVE WS-TC-TOTAL TO WS-TOP-N
+143500     END-IF.
+143600     PERFORM INFORMES-CIRCULACION-LINEA
+143700         VARYING TC-IDX FROM 1 BY 1
+143800         UNTIL TC-IDX > WS-TOP-N.
+143850     PERFORM INFORMES-CIRCULACION-MOSTRAR-BAJA THRU
+143860         INFORMES-CIRCULACION-MOSTRAR-BAJA-EXIT.
+143900 INFORMES-CIRCULACION-MOSTRAR-EXIT.
+144000     EXIT.
+144100*
+144200 INFORMES-CIRCULACION-LINEA.
+144300     DISPLAY TC-IDX ". ISBN " TC-ISBN(TC-IDX) " - "
+144400         TC-VECES(TC-IDX) " prestamos".
+144500 INFORMES-CIRCULACION-LINEA-EXIT.
+144600     EXIT.
+144610*
+144620*  INFORMES-CIRCULACION-MOSTRAR-BAJA -- recorre el catalogo completo
+144630*  de ARCH-LIBROS (no solo TABLA-CONTEO-LIBROS, que solo contiene
+144640*  titulos con al menos un prestamo en el periodo) y lista los que
+144650*  no tuvieron ningun prestamo, para identificar candidatos a
+144660*  descarte segun el proposito del informe.
+144670 INFORMES-CIRCULACION-MOSTRAR-BAJA.
+144680     DISPLAY "-- Sin prestamos en el periodo (candidatos a".
+144690     DISPLAY "   descarte) --".
+144700     MOVE LOW-VALUE TO LIB-ISBN.
+144710     START ARCH-LIBROS KEY IS NOT LESS THAN LIB-ISBN
+144720         INVALID KEY CONTINUE
+144730     END-START.
+144740     MOVE "N" TO WS-SW-FIN-LECTURA.
+144750     PERFORM INFORMES-CIRCULACION-LINEA-BAJA UNTIL FIN-LECTURA.
+144760 INFORMES-CIRCULACION-MOSTRAR-BAJA-EXIT.
+144770     EXIT.
+144780*
+144790 INFORMES-CIRCULACION-LINEA-BAJA.
+144800     READ ARCH-LIBROS NEXT RECORD
+144810         AT END
+144820             SET FIN-LECTURA TO TRUE
+144830             GO TO INFORMES-CIRCULACION-LINEA-BAJA-EXIT
+144840     END-READ.
+144850     MOVE 0 TO WS-TC-AUX-VECES.
+144860     SET TC-IDX TO 1.
+144870     SEARCH TC-ENTRADA
+144880         AT END CONTINUE
+144890         WHEN TC-ISBN(TC-IDX) = LIB-ISBN
+144900             MOVE TC-VECES(TC-IDX) TO WS-TC-AUX-VECES
+144910     END-SEARCH.
+144920     IF WS-TC-AUX-VECES = 0
+144922         AND (WS-SUCURSAL-FILTRO = SPACES
+144924             OR WS-SUCURSAL-FILTRO = LIB-SUCURSAL)
+144930         DISPLAY "  " LIB-ISBN " - " LIB-TITULO
+144940     END-IF.
+144950 INFORMES-CIRCULACION-LINEA-BAJA-EXIT.
+144960     EXIT.
+144970*
+144980* -----------------------------------------------------------------
+144990*  INFORMES-GENERAR-CSV-MULTAS -- extracto de multas totalizadas
+145000*  por usuario para importar en el sistema de contabilidad.
+145010* -----------------------------------------------------------------
+145020 INFORMES-GENERAR-CSV-MULTAS.
+145030     INITIALIZE TABLA-TOTAL-MULTAS.
+145040     MOVE 0 TO WS-TM-TOTAL.
+145050     MOVE "N" TO WS-SW-TM-LLENA.
+145060     CLOSE ARCH-PENALIZACIONES.
+145070     OPEN INPUT ARCH-PENALIZACIONES.
+145080     MOVE "N" TO WS-SW-FIN-LECTURA.
+145090     PERFORM INFORMES-CSV-LEER-MULTA UNTIL FIN-LECTURA.
+145100     CLOSE ARCH-PENALIZACIONES.
+145110     OPEN EXTEND ARCH-PENALIZACIONES.
+145120     OPEN OUTPUT ARCH-MULTAS-CSV.
+145130     MOVE "USUARIO,TOTAL_MULTAS" TO REG-MULTA-CSV.
+145140     WRITE REG-MULTA-CSV.
+145150     PERFORM INFORMES-CSV-ESCRIBIR
+145160         VARYING TM-IDX FROM 1 BY 1
+145170         UNTIL TM-IDX > WS-TM-TOTAL.
+145180     CLOSE ARCH-MULTAS-CSV.
+145190     DISPLAY "Extracto de multas exportado a MULTAS.CSV.".
+145200 INFORMES-GENERAR-CSV-MULTAS-EXIT.
+145210     EXIT.
+145220*
+145230 INFORMES-CSV-LEER-MULTA.
+145240     READ ARCH-PENALIZACIONES NEXT RECORD
+145250         AT END
+145260             SET FIN-LECTURA TO TRUE
+145270             GO TO INFORMES-CSV-LEER-MULTA-EXIT
+145280     END-READ.
+145290     SET TM-IDX TO 1.
+145300     SEARCH TM-ENTRADA
+145310         AT END
+145320             PERFORM INFORMES-TM-AGREGAR THRU
+145330                 INFORMES-TM-AGREGAR-EXIT
+145340         WHEN TM-USR-ID(TM-IDX) = PEN-USR-ID
+145350             ADD PEN-MONTO TO TM-TOTAL(TM-IDX)
+145360     END-SEARCH.
+145370 INFORMES-CSV-LEER-MULTA-EXIT.
+145380     EXIT.
+145390*
+145400*  INFORMES-TM-AGREGAR -- agrega un usuario nuevo a TABLA-TOTAL-MULTAS
+145410*  con PEN-USR-ID/PEN-MONTO ya en memoria; si la tabla esta llena se
+145420*  avisa una sola vez y se sigue sin acumular mas usuarios nuevos.
+145430 INFORMES-TM-AGREGAR.
+145440     IF WS-TM-TOTAL < WS-TM-MAX-ENTRADAS
+145450         ADD 1 TO WS-TM-TOTAL
+145460         MOVE PEN-USR-ID TO TM-USR-ID(WS-TM-TOTAL)
+145470         MOVE PEN-MONTO  TO TM-TOTAL(WS-TM-TOTAL)
+145480     ELSE
+145490         IF NOT TM-TABLA-LLENA-AVISADA
+145500             DISPLAY "Aviso: tabla de multas por usuario llena ("
+145510               WS-TM-MAX-ENTRADAS
+145520                 "); se omiten usuarios adicionales."
+145530             SET TM-TABLA-LLENA-AVISADA TO TRUE
+145540         END-IF
+145550     END-IF.
+145560 INFORMES-TM-AGREGAR-EXIT.
+145570     EXIT.
+145580*
+145590 INFORMES-CSV-ESCRIBIR.
+145600     MOVE TM-TOTAL(TM-IDX) TO WS-MONTO-EDITADO.
+145610     MOVE SPACES TO WS-LINEA-SALIDA.
+145620     STRING TM-USR-ID(TM-IDX) DELIMITED BY SPACE
+145630         "," DELIMITED BY SIZE
+145640         WS-MONTO-EDITADO DELIMITED BY SIZE
+145650         INTO WS-LINEA-SALIDA.
+145660     MOVE WS-LINEA-SALIDA TO REG-MULTA-CSV.
+145670     WRITE REG-MULTA-CSV.
+145680 INFORMES-CSV-ESCRIBIR-EXIT.
+145690     EXIT.
+150400*
+150500* -----------------------------------------------------------------
+150600*  INFORMES-CONCILIAR-EXISTENCIAS -- compara, para cada libro, los
+150700*  ejemplares disponibles contra el total menos los prestamos
+150800*  abiertos, y deja constancia de las diferencias encontradas.
+150900* -----------------------------------------------------------------
+151000 INFORMES-CONCILIAR-EXISTENCIAS.
+151100     INITIALIZE TABLA-CONTEO-LIBROS.
+151150     MOVE 0 TO WS-TC-TOTAL.
+151180     MOVE "N" TO WS-SW-TC-LLENA.
+151300     MOVE 0 TO PRE-ID.
+151400     START ARCH-PRESTAMOS KEY IS NOT LESS THAN PRE-ID
+151500         INVALID KEY CONTINUE
+151600     END-START.
+151700     MOVE "N" TO WS-SW-FIN-LECTURA.
+151800     PERFORM INFORMES-CONCILIAR-LEER-PRESTAMO UNTIL FIN-LECTURA.
+151900     OPEN OUTPUT ARCH-CONCILIACION.
+152000     MOVE "ISBN          DISPONIBLE  CALCULADO" TO
+152100       REG-CONCILIACION.
+152200     WRITE REG-CONCILIACION.
+152300     MOVE LOW-VALUE TO LIB-ISBN.
+152400     START ARCH-LIBROS KEY IS NOT LESS THAN LIB-ISBN
+152500         INVALID KEY CONTINUE
+152600     END-START.
+152700     MOVE "N" TO WS-SW-FIN-LECTURA.
+152800     PERFORM INFORMES-CONCILIAR-LIBRO UNTIL FIN-LECTURA.
+152900     CLOSE ARCH-CONCILIACION.
+153000     DISPLAY "Conciliacion completada. Vea CONCILIACION.TXT.".
+153100 INFORMES-CONCILIAR-EXISTENCIAS-EXIT.
+153200     EXIT.
+153300*
+153400 INFORMES-CONCILIAR-LEER-PRESTAMO.
+153500     READ ARCH-PRESTAMOS NEXT RECORD
+153600         AT END
+153700             SET FIN-LECTURA TO TRUE
+153800             GO TO INFORMES-CONCILIAR-LEER-PRESTAMO-EXIT
+153900     END-READ.
+154000     IF PRE-ABIERTO
+154100         SET TC-IDX TO 1
+154200         SEARCH TC-ENTRADA
+154300             AT END
+154350                 PERFORM INFORMES-TC-AGREGAR THRU
+154360                     INFORMES-TC-AGREGAR-EXIT
+154700             WHEN TC-ISBN(TC-IDX) = PRE-ISBN
+154800                 ADD 1 TO TC-VECES(TC-IDX)
+154900         END-SEARCH
+155000     END-IF.
+155100 INFORMES-CONCILIAR-LEER-PRESTAMO-EXIT.
+155200     EXIT.
+155300*
+155400 INFORMES-CONCILIAR-LIBRO.
+155500     READ ARCH-LIBROS NEXT RECORD
+155600         AT END
+155700             SET FIN-LECTURA TO TRUE
+155800             GO TO INFORMES-CONCILIAR-LIBRO-EXIT
+155900     END-READ.
+156000     MOVE 0 TO WS-TC-AUX-VECES.
+156100     SET TC-IDX TO 1.
+156200     SEARCH TC-ENTRADA
+156300         AT END CONTINUE
+156400         WHEN TC-ISBN(TC-IDX) = LIB-ISBN
+156500             MOVE TC-VECES(TC-IDX) TO WS-TC-AUX-VECES
+156600     END-SEARCH.
+156700     COMPUTE WS-CONTADOR-N = LIB-EJEMPLARES-TOTAL -
+156800       WS-TC-AUX-VECES.
+156900     IF WS-CONTADOR-N NOT = LIB-EJEMPLARES-DISPON
+157000         MOVE WS-CONTADOR-N TO WS-CONTADOR-N-EDIT
+157100         MOVE SPACES TO WS-LINEA-SALIDA
+157200         STRING LIB-ISBN          DELIMITED BY SIZE
+157300             "  disp="              DELIMITED BY SIZE
+157400             LIB-EJEMPLARES-DISPON  DELIMITED BY SIZE
+157500             "  calc="              DELIMITED BY SIZE
+157600             WS-CONTADOR-N-EDIT     DELIMITED BY SIZE
+157700             INTO WS-LINEA-SALIDA
+157800         MOVE WS-LINEA-SALIDA TO REG-CONCILIACION
+157900         WRITE REG-CONCILIACION
+158000     END-IF.
+158100 INFORMES-CONCILIAR-LIBRO-EXIT.
+158200     EXIT.
+158300*
+158400* -----------------------------------------------------------------
+158500*  9999-FINALIZAR
+158600* -----------------------------------------------------------------
+158700 9999-FINALIZAR.
+158800     CLOSE ARCH-USUARIOS ARCH-LIBROS ARCH-PRESTAMOS
+158900         ARCH-PENALIZACIONES ARCH-RESERVAS ARCH-PERSONAL
+158950         ARCH-AUDITORIA
+159000         ARCH-CONTROL.
+159100     DISPLAY "Sistema finalizado.".
+159200 9999-FINALIZAR-EXIT.
+159300     EXIT.
